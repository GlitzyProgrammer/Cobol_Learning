@@ -8,13 +8,57 @@
       ******************************************************************
        IDENTIFICATION DIVISION.
        PROGRAM-ID. YOUR-PROGRAM-NAME.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+      *> Exchange rates now come from a file instead of being baked
+      *> into the program, so a rate can change without a recompile.
+           SELECT OPTIONAL RateFile ASSIGN TO "rates.dat"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS RateFileStatus.
+      *> One line per conversion performed, picked up later by
+      *> fxreport for the daily exchange-rate activity summary.
+           SELECT OPTIONAL FxLog ASSIGN TO "fxactivity.log"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS FxLogStatus.
        DATA DIVISION.
        FILE SECTION.
+       FD RateFile.
+       01 RateRecord.
+           02 RateCurrencyCode PIC X(3).
+           02 RateValue        PIC 9V9(4).
+       FD FxLog.
+       01 FxLogLine PIC X(60).
        WORKING-STORAGE SECTION.
        01 Result PIC 9(4) VALUE 3333.
        01 Euro  PIC 9(5)V99 VALUE 3425.15.
        01 Dollar PIC 9(5)V99 VALUE 1234.75.
        01 ExchangeRate PIC 9V9(4) VALUE 1.3017.
+       01 RateFileStatus PIC XX.
+       01 FxLogStatus PIC XX.
+       01 RateFileEOF PIC X VALUE 'N'.
+      *> Small in-memory table of every rate read from rates.dat, used
+      *> for converting the Dollar amount to any currency on the file.
+       01 CurrencyTable.
+           02 CurrencyEntry OCCURS 0 TO 10 TIMES
+                   DEPENDING ON CurrencyCount
+                   INDEXED BY CurIdx.
+               03 CurCode PIC X(3).
+               03 CurRate PIC 9V9(4).
+       01 CurrencyCount PIC 99 VALUE ZERO.
+       01 ConvertCode PIC X(3).
+       01 ConvertedAmount PIC 9(5)V99.
+       01 CurrencyFound PIC X VALUE 'N'.
+      *> Wide holding field so NUMGUARD can check the full-precision
+      *> conversion result before it gets squeezed into
+      *> ConvertedAmount's 5 integer and 2 decimal digits, the same
+      *> way Datatypes.cbl's SalePrice loses digits on a tight MOVE.
+       01 WSConvertCheck PIC 9(9)V9(6).
+       01 WSConvertTruncated PIC X.
+       01 FxLogDate.
+           02 FxLogYear  PIC 9(4).
+           02 FxLogMonth PIC 99.
+           02 FxLogDay   PIC 99.
        01 Cash PIC 9(3) VALUE 364.
        01 Total PIC 9(4) VALUE 1000.
        01 Num1  PIC 9 VALUE 5.
@@ -27,8 +71,12 @@
             DISPLAY Result
             DISPLAY Euro
             DISPLAY Dollar
+            PERFORM LoadRateTable
             DISPLAY ExchangeRate
             COMPUTE Euro ROUNDED = Dollar / ExchangeRate
+                 ON SIZE ERROR
+                      DISPLAY "Exchange rate produced an invalid result"
+            END-COMPUTE
             DISPLAY Euro
             ADD Cash TO Total
             DISPLAY Total
@@ -38,5 +86,79 @@
             ACCEPT Num2
             COMPUTE Result1 = Num1 + Num2
             DISPLAY "Result is = ", Result1
+            PERFORM ConvertCurrency
             STOP RUN.
+      *> Reads rates.dat into CurrencyTable and picks out the EUR rate
+      *> for the Euro/Dollar conversion above; if the file is missing
+      *> the hardcoded default ExchangeRate is kept and the table is
+      *> left empty.
+       LoadRateTable.
+            OPEN INPUT RateFile
+            IF RateFileStatus = "35"
+                 CONTINUE
+            ELSE
+                 PERFORM UNTIL RateFileEOF = 'Y'
+                      READ RateFile
+                           AT END MOVE 'Y' TO RateFileEOF
+                           NOT AT END PERFORM AddCurrencyEntry
+                      END-READ
+                 END-PERFORM
+                 CLOSE RateFile
+            END-IF.
+       AddCurrencyEntry.
+            ADD 1 TO CurrencyCount
+            MOVE RateCurrencyCode TO CurCode(CurrencyCount)
+            MOVE RateValue TO CurRate(CurrencyCount)
+            IF RateCurrencyCode = "EUR"
+                 MOVE RateValue TO ExchangeRate
+            END-IF.
+      *> Lets the operator convert the Dollar amount to any currency
+      *> found in the rate table.
+       ConvertCurrency.
+            IF CurrencyCount = ZERO
+                 DISPLAY "No currency table loaded - skip conversion"
+            ELSE
+                 DISPLAY "Convert Dollar to which currency code? "
+                 ACCEPT ConvertCode
+                 MOVE 'N' TO CurrencyFound
+                 SEARCH CurrencyEntry
+                      AT END DISPLAY "Currency code not found"
+                      WHEN CurCode(CurIdx) = ConvertCode
+                           MOVE 'Y' TO CurrencyFound
+                           COMPUTE WSConvertCheck =
+                                Dollar / CurRate(CurIdx)
+                           CALL 'NUMGUARD' USING WSConvertCheck, 5, 2,
+                                WSConvertTruncated
+                           IF WSConvertTruncated = 'Y'
+                                DISPLAY "Warning: converted amount "
+                                     "will be truncated"
+                           END-IF
+                           COMPUTE ConvertedAmount ROUNDED =
+                                Dollar / CurRate(CurIdx)
+                           PERFORM LogFxActivity
+                 END-SEARCH
+                 IF CurrencyFound = 'Y'
+                      DISPLAY ConvertCode ": " ConvertedAmount
+                 END-IF
+            END-IF.
+      *> Appends one activity line per conversion for fxreport's
+      *> daily exchange-rate activity summary.
+       LogFxActivity.
+            ACCEPT FxLogDate FROM DATE YYYYMMDD
+            MOVE SPACES TO FxLogLine
+            STRING FxLogDate DELIMITED BY SIZE
+                 " " ConvertCode DELIMITED BY SIZE
+                 " " Dollar DELIMITED BY SIZE
+                 " " ConvertedAmount DELIMITED BY SIZE
+                 " " CurRate(CurIdx) DELIMITED BY SIZE
+                 INTO FxLogLine
+            END-STRING
+            OPEN EXTEND FxLog
+            IF FxLogStatus = "35"
+                 OPEN OUTPUT FxLog
+                 CLOSE FxLog
+                 OPEN EXTEND FxLog
+            END-IF
+            WRITE FxLogLine
+            CLOSE FxLog.
        END PROGRAM YOUR-PROGRAM-NAME.
