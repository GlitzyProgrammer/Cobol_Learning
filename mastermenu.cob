@@ -0,0 +1,89 @@
+>>SOURCE FORMAT FREE
+IDENTIFICATION DIVISION.
+PROGRAM-ID. mastermenu.
+AUTHOR. Lawrence.
+*> Top-level menu that CALLs the Customer, Order and Student
+*> maintenance programs as subprograms instead of running each one
+*> separately, so an operator has a single entry point for the day's
+*> work. Each maintenance program GOBACKs to here when its own menu
+*> is exited with option 0.
+
+ENVIRONMENT DIVISION.
+
+DATA DIVISION.
+WORKING-STORAGE SECTION.
+01 Choice PIC 9.
+01 StayOpen PIC X VALUE 'Y'.
+01 ReportsChoice PIC 9.
+01 ReportsStayOpen PIC X VALUE 'Y'.
+
+PROCEDURE DIVISION.
+StartPara.
+       PERFORM UNTIL StayOpen = 'N'
+           DISPLAY " "
+           DISPLAY "MASTER MENU"
+           DISPLAY "1: Customer Maintenance"
+           DISPLAY "2: Order Entry"
+           DISPLAY "3: Student Records"
+           DISPLAY "4: Reports"
+           DISPLAY "0: Quit"
+           DISPLAY ": " WITH NO ADVANCING
+           ACCEPT Choice
+           EVALUATE Choice
+               WHEN 1
+                   CALL 'coboltutf3'
+                   CANCEL 'coboltutf3'
+               WHEN 2
+                   CALL 'coboltuttable'
+                   CANCEL 'coboltuttable'
+               WHEN 3
+                   CALL 'studmast'
+                   CANCEL 'studmast'
+               WHEN 4 PERFORM ReportsMenu
+               WHEN OTHER MOVE 'N' TO StayOpen
+           END-EVALUATE
+       END-PERFORM.
+       STOP RUN.
+
+*> Sub-menu of the batch/ad-hoc reporting programs, so an operator
+*> doesn't have to run each one from the command line separately.
+ReportsMenu.
+       MOVE 'Y' TO ReportsStayOpen.
+       PERFORM UNTIL ReportsStayOpen = 'N'
+           DISPLAY " "
+           DISPLAY "REPORTS"
+           DISPLAY "1: Customer Report (coboltutr)"
+           DISPLAY "2: Honor Roll (honorroll)"
+           DISPLAY "3: Exchange-Rate Activity (fxreport)"
+           DISPLAY "4: Candidate Batch Validation (batchval)"
+           DISPLAY "5: Grade Placement Report (gradereport)"
+           DISPLAY "6: Customer Audit Reconciliation (reconcust)"
+           DISPLAY "7: Customer Delta Export (deltaexport)"
+           DISPLAY "0: Back"
+           DISPLAY ": " WITH NO ADVANCING
+           ACCEPT ReportsChoice
+           EVALUATE ReportsChoice
+               WHEN 1
+                   CALL 'coboltutr'
+                   CANCEL 'coboltutr'
+               WHEN 2
+                   CALL 'honorroll'
+                   CANCEL 'honorroll'
+               WHEN 3
+                   CALL 'fxreport'
+                   CANCEL 'fxreport'
+               WHEN 4
+                   CALL 'batchval'
+                   CANCEL 'batchval'
+               WHEN 5
+                   CALL 'gradereport'
+                   CANCEL 'gradereport'
+               WHEN 6
+                   CALL 'reconcust'
+                   CANCEL 'reconcust'
+               WHEN 7
+                   CALL 'deltaexport'
+                   CANCEL 'deltaexport'
+               WHEN OTHER MOVE 'N' TO ReportsStayOpen
+           END-EVALUATE
+       END-PERFORM.
