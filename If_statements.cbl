@@ -13,28 +13,62 @@
        SPECIAL-NAMES.
            CLASS HexNumber IS "0" THRU "9", "A" THRU "F".
            CLASS RealName  IS "A" THRU "Z", "a" THRU "z", "'", SPACE.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+      *> City codes used to be a fixed set of 88-levels; they now come
+      *> from a small master file so a new city can be added without
+      *> a recompile.
+           SELECT OPTIONAL CityFile ASSIGN TO "cities.dat"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS CityFileStatus.
+      *> Every rejected hex number, name, or city code gets a line
+      *> here instead of just scrolling off the screen.
+           SELECT OPTIONAL ErrorLog ASSIGN TO "inputerr.log"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS ErrorLogStatus.
        DATA DIVISION.
        FILE SECTION.
+       FD CityFile.
+       01 CityRecord.
+           02 FileCityCode PIC 9.
+           02 FileCityName PIC X(15).
+       FD ErrorLog.
+       01 ErrorLine PIC X(40).
        WORKING-STORAGE SECTION.
        01 NumIn   PIC X(4).
        01 NameIn  PIC X(15).
-       *> Condition Name
        01 CityCode PIC 9 VALUE ZERO.
-           88 CityIsDublin  VALUE 1.
-           88 CityIsParis  VALUE 2.
-           88 CityIsBesac  VALUE 3.
-           88 CityIsGeneve  VALUE 5.
-           88 CityIsLausane VALUE 6.
-           88 CityIsLyon  VALUE 4.
-           88 NoTValid VALUE 0,7,8,9.
+       01 CityFileStatus PIC XX.
+       01 ErrorLogStatus PIC XX.
+       01 CityFileEOF PIC X VALUE 'N'.
+       01 CityFound PIC X VALUE 'N'.
+       01 CityTable.
+           02 CityEntry OCCURS 0 TO 10 TIMES
+                   DEPENDING ON CityCount
+                   INDEXED BY CityIdx.
+               03 TblCityCode PIC 9.
+               03 TblCityName PIC X(15).
+       01 CityCount PIC 99 VALUE ZERO.
+       01 MatchedCityName PIC X(15).
        PROCEDURE DIVISION.
        MAIN-PROCEDURE.
+           OPEN EXTEND ErrorLog
+           IF ErrorLogStatus = "35"
+               OPEN OUTPUT ErrorLog
+               CLOSE ErrorLog
+               OPEN EXTEND ErrorLog
+           END-IF
            DISPLAY "Enter a Hex number - "  WITH NO ADVANCING
            ACCEPT NumIn.
            IF NumIn IS HexNumber THEN
                    DISPLAY NumIn "Is a hex number"
            ELSE
                    DISPLAY NumIn  "is not a hex number"
+                   STRING NumIn DELIMITED BY SIZE
+                       " rejected - not a hex number" DELIMITED BY SIZE
+                       INTO ErrorLine
+                   END-STRING
+                   WRITE ErrorLine
            END-IF
             DISPLAY "___________________________"
            DISPLAY "Enter a name - " WITH NO ADVANCING.
@@ -43,14 +77,26 @@
                DISPLAY NameIn "is alphabtic"
            ELSE
                DISPLAY NameIn "Is not alphabetic"
+               STRING NameIn DELIMITED BY SIZE
+                   " rejected - not alphabetic" DELIMITED BY SIZE
+                   INTO ErrorLine
+               END-STRING
+               WRITE ErrorLine
            END-IF
            *> END-IF is very important as the end-if acts as a full curicle
+           PERFORM LoadCityTable
            DISPLAY "Enter a city code (1-6) - ".
            ACCEPT CityCode
-           IF NoTValid
+           PERFORM LookupCity
+           IF CityFound = 'N'
                DISPLAY "Invalid city code entered"
+               STRING CityCode DELIMITED BY SIZE
+                   " rejected - invalid city code" DELIMITED BY SIZE
+                   INTO ErrorLine
+               END-STRING
+               WRITE ErrorLine
                ELSE
-                    IF CityIsLyon *> you can do if = 4 but this is easy
+                    IF MatchedCityName = "Lyon"
                         DISPLAY "To love or not to"
                      ELSE
                         DISPLAY "You found love in a french place"
@@ -58,6 +104,36 @@
                      *> each if to end-if acts like its own buble
            END-IF
 
+           CLOSE ErrorLog
             STOP RUN.
+      *> Reads cities.dat into CityTable; if the file is missing the
+      *> table is left empty and every code is reported invalid.
+       LoadCityTable.
+           OPEN INPUT CityFile
+           IF CityFileStatus = "35"
+               CONTINUE
+           ELSE
+               PERFORM UNTIL CityFileEOF = 'Y'
+                   READ CityFile
+                       AT END MOVE 'Y' TO CityFileEOF
+                       NOT AT END PERFORM AddCityEntry
+                   END-READ
+               END-PERFORM
+               CLOSE CityFile
+           END-IF.
+       AddCityEntry.
+           ADD 1 TO CityCount
+           MOVE FileCityCode TO TblCityCode(CityCount)
+           MOVE FileCityName TO TblCityName(CityCount).
+       LookupCity.
+           MOVE 'N' TO CityFound
+           IF CityCount > ZERO
+               SEARCH CityEntry
+                   AT END DISPLAY "City code not on file"
+                   WHEN TblCityCode(CityIdx) = CityCode
+                       MOVE 'Y' TO CityFound
+                       MOVE TblCityName(CityIdx) TO MatchedCityName
+               END-SEARCH
+           END-IF.
 
        END PROGRAM YOUR-PROGRAM-NAME.
