@@ -0,0 +1,235 @@
+>>SOURCE FORMAT FREE
+IDENTIFICATION DIVISION.
+PROGRAM-ID. studmast.
+AUTHOR. Lawrence.
+*> Indexed Student Master built on the STREB layout from
+*> DataHierarchy.cbl, maintained with the same Add/Delete/Update/Get
+*> menu style as coboltutf3's customer maintenance.
+
+ENVIRONMENT DIVISION.
+INPUT-OUTPUT SECTION.
+FILE-CONTROL.
+       SELECT StudentFile ASSIGN TO "student.txt"
+       ORGANIZATION IS INDEXED
+       ACCESS MODE IS DYNAMIC
+       RECORD KEY IS StudentId
+       FILE STATUS IS StudentFileStatus.
+
+DATA DIVISION.
+FILE SECTION.
+FD StudentFile.
+01 STREB.
+       02 StudentId  PIC 9(7).
+       02 StudentName.
+           03 Forname  PIC X(9).
+           03 Surname  PIC X(12).
+       02 DatOfBirth.
+           03 YOB      PIC 9(4).
+           03 MOB      PIC 99.
+           03 DOB      PIC 99.
+       02 CourseId     PIC X(5).
+       02 GPA          PIC 9V99.
+
+WORKING-STORAGE SECTION.
+01 Choice PIC 9.
+01 StayOpen PIC X VALUE 'Y'.
+01 StuExits PIC X.
+01 DOBValid PIC X.
+01 DaysInMonthTable.
+       02 DaysInMonth PIC 99 OCCURS 12 TIMES INDEXED BY MonthIdx.
+01 MaxDayThisMonth PIC 99.
+01 LeapYearFlag PIC X.
+*> Wide enough for a MOD 400 remainder (up to 399), unlike
+*> MaxDayThisMonth which only needs to hold MOD 4 and MOD 100.
+01 CenturyRemainder PIC 999.
+01 FullName PIC X(31).
+01 FmtFirstName PIC X(15).
+01 FmtLastName PIC X(15).
+*> Wider staging fields so NAMEGUARD can see a name before it gets
+*> squeezed into the narrower Forname/Surname fields, the same way
+*> Datatypes.cbl's Surname demo loses letters on a tight MOVE.
+01 ForenameInput PIC X(30).
+01 SurnameInput PIC X(30).
+01 NameTruncated PIC X.
+01 OperatorName PIC X(20).
+01 NameValid PIC X.
+01 StudentFileStatus PIC XX.
+
+PROCEDURE DIVISION.
+StartPara.
+       CALL 'SESSBNR' USING "studmast", OperatorName.
+       CALL 'SESSLOG' USING "START", "studmast", OperatorName.
+       PERFORM SetupDaysInMonth.
+       OPEN I-O StudentFile.
+       IF StudentFileStatus = "35"
+           OPEN OUTPUT StudentFile
+           CLOSE StudentFile
+           OPEN I-O StudentFile
+       END-IF.
+       PERFORM UNTIL StayOpen = 'N'
+           DISPLAY " "
+           DISPLAY "STUDENT RECORDS"
+           DISPLAY "1: Add Student"
+           DISPLAY "2: Delete Student"
+           DISPLAY "3: Update Student"
+           DISPLAY "4: Get Student"
+           DISPLAY "0: Quit"
+           DISPLAY ": " WITH NO ADVANCING
+           ACCEPT Choice
+           EVALUATE Choice
+               WHEN 1 PERFORM AddStudent
+               WHEN 2 PERFORM DeleteStudent
+               WHEN 3 PERFORM UpdateStudent
+               WHEN 4 PERFORM GetStudent
+               WHEN OTHER MOVE 'N' TO StayOpen
+           END-EVALUATE
+       END-PERFORM.
+       CLOSE StudentFile.
+       CALL 'SESSLOG' USING "END  ", "studmast", OperatorName.
+      *> GOBACK returns control to mastermenu when this program is
+      *> CALLed from there, and behaves exactly like STOP RUN when
+      *> run standalone.
+       GOBACK.
+
+AddStudent.
+       DISPLAY " "
+       DISPLAY "Enter Student Id: " WITH NO ADVANCING.
+       ACCEPT StudentId.
+       DISPLAY "Enter First Name: " WITH NO ADVANCING.
+       ACCEPT ForenameInput.
+       DISPLAY "Enter Surname: " WITH NO ADVANCING.
+       ACCEPT SurnameInput.
+       CALL 'NAMEGUARD' USING ForenameInput, 9, NameTruncated.
+       IF NameTruncated = 'Y'
+           DISPLAY "Warning: first name will be truncated to 9 characters"
+       END-IF.
+       CALL 'NAMEGUARD' USING SurnameInput, 12, NameTruncated.
+       IF NameTruncated = 'Y'
+           DISPLAY "Warning: surname will be truncated to 12 characters"
+       END-IF.
+       MOVE ForenameInput TO Forname.
+       MOVE SurnameInput TO Surname.
+       MOVE 'Y' TO NameValid.
+       CALL 'VALCHECK' USING ForenameInput, "NAME", NameValid.
+       IF NameValid = 'N'
+           DISPLAY "Invalid first name - letters, apostrophe and space only"
+       ELSE
+           CALL 'VALCHECK' USING SurnameInput, "NAME", NameValid
+           IF NameValid = 'N'
+               DISPLAY "Invalid surname - letters, apostrophe and space only"
+           END-IF
+       END-IF.
+       DISPLAY "Enter Year of Birth (YYYY): " WITH NO ADVANCING.
+       ACCEPT YOB.
+       DISPLAY "Enter Month of Birth (MM): " WITH NO ADVANCING.
+       ACCEPT MOB.
+       DISPLAY "Enter Day of Birth (DD): " WITH NO ADVANCING.
+       ACCEPT DOB.
+       DISPLAY "Enter Course Id: " WITH NO ADVANCING.
+       ACCEPT CourseId.
+       DISPLAY "Enter GPA: " WITH NO ADVANCING.
+       ACCEPT GPA.
+       PERFORM ValidateDOB.
+       IF DOBValid = 'N'
+           DISPLAY "Date of birth is invalid - student not added"
+       ELSE
+           IF NameValid = 'N'
+               DISPLAY "Student not added"
+           ELSE
+               WRITE STREB
+                   INVALID KEY DISPLAY "Student Id Taken"
+               END-WRITE
+           END-IF
+       END-IF.
+
+DeleteStudent.
+       DISPLAY " "
+       DISPLAY "Enter Student Id to delete: " WITH NO ADVANCING.
+       ACCEPT StudentId.
+       DELETE StudentFile
+           INVALID KEY DISPLAY "Student DNE"
+       END-DELETE.
+
+UpdateStudent.
+       MOVE 'Y' TO StuExits.
+       DISPLAY " "
+       DISPLAY "Enter Student Id to Update: " WITH NO ADVANCING.
+       ACCEPT StudentId.
+       READ StudentFile
+           INVALID KEY MOVE 'N' TO StuExits
+       END-READ
+       IF StuExits = 'N'
+           DISPLAY "Student DNE"
+       ELSE
+           DISPLAY "Enter the New Course Id: " WITH NO ADVANCING
+           ACCEPT CourseId
+           DISPLAY "Enter the New GPA: " WITH NO ADVANCING
+           ACCEPT GPA
+           REWRITE STREB
+               INVALID KEY DISPLAY "Student Not Updated"
+           END-REWRITE
+       END-IF.
+
+GetStudent.
+       MOVE 'Y' TO StuExits.
+       DISPLAY " "
+       DISPLAY "Enter Student Id: " WITH NO ADVANCING.
+       ACCEPT StudentId.
+       READ StudentFile
+           INVALID KEY MOVE 'N' TO StuExits
+       END-READ
+       IF StuExits = 'N'
+           DISPLAY "Student Doesn't Exist"
+       ELSE
+           MOVE SPACES TO FmtFirstName
+           MOVE SPACES TO FmtLastName
+           MOVE Forname TO FmtFirstName
+           MOVE Surname TO FmtLastName
+           CALL 'FMTNAME' USING FmtFirstName, FmtLastName, FullName
+           DISPLAY "Student Id  : " StudentId
+           DISPLAY "Name        : " FullName
+           DISPLAY "Born        : " MOB "/" DOB "/" YOB
+           DISPLAY "Course Id   : " CourseId
+           DISPLAY "GPA         : " GPA
+       END-IF.
+
+SetupDaysInMonth.
+       MOVE 31 TO DaysInMonth(1).
+       MOVE 28 TO DaysInMonth(2).
+       MOVE 31 TO DaysInMonth(3).
+       MOVE 30 TO DaysInMonth(4).
+       MOVE 31 TO DaysInMonth(5).
+       MOVE 30 TO DaysInMonth(6).
+       MOVE 31 TO DaysInMonth(7).
+       MOVE 31 TO DaysInMonth(8).
+       MOVE 30 TO DaysInMonth(9).
+       MOVE 31 TO DaysInMonth(10).
+       MOVE 30 TO DaysInMonth(11).
+       MOVE 31 TO DaysInMonth(12).
+
+ValidateDOB.
+       MOVE 'Y' TO DOBValid.
+       IF MOB < 1 OR MOB > 12
+           MOVE 'N' TO DOBValid
+       ELSE
+           MOVE 'N' TO LeapYearFlag
+           DIVIDE YOB BY 4 GIVING MaxDayThisMonth REMAINDER MaxDayThisMonth
+           IF MaxDayThisMonth = 0
+               MOVE 'Y' TO LeapYearFlag
+               DIVIDE YOB BY 100 GIVING MaxDayThisMonth REMAINDER MaxDayThisMonth
+               IF MaxDayThisMonth = 0
+                   MOVE 'N' TO LeapYearFlag
+                   DIVIDE YOB BY 400 GIVING MaxDayThisMonth REMAINDER CenturyRemainder
+                   IF CenturyRemainder = 0
+                       MOVE 'Y' TO LeapYearFlag
+                   END-IF
+               END-IF
+           END-IF
+           MOVE DaysInMonth(MOB) TO MaxDayThisMonth
+           IF MOB = 2 AND LeapYearFlag = 'Y'
+               MOVE 29 TO MaxDayThisMonth
+           END-IF
+           IF DOB < 1 OR DOB > MaxDayThisMonth
+               MOVE 'N' TO DOBValid
+           END-IF
+       END-IF.
