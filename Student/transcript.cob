@@ -0,0 +1,211 @@
+>>SOURCE FORMAT FREE
+IDENTIFICATION DIVISION.
+PROGRAM-ID. transcript.
+AUTHOR. Lawrence.
+*> Course master plus a per-student enrollment/transcript file that
+*> links back to studmast.cob's StudentId and CourseId, so a course
+*> can be added once and a transcript printed from every enrollment
+*> on file for a given student.
+
+ENVIRONMENT DIVISION.
+INPUT-OUTPUT SECTION.
+FILE-CONTROL.
+       SELECT CourseFile ASSIGN TO "course.txt"
+       ORGANIZATION IS INDEXED
+       ACCESS MODE IS DYNAMIC
+       RECORD KEY IS CourseId
+       FILE STATUS IS CourseFileStatus.
+
+       SELECT EnrollFile ASSIGN TO "enroll.txt"
+       ORGANIZATION IS INDEXED
+       ACCESS MODE IS DYNAMIC
+       RECORD KEY IS EnrollKey
+       FILE STATUS IS EnrollFileStatus.
+
+      *> Looked up so an enrollment can be validated against an
+      *> existing student on studmast.cob's indexed master.
+       SELECT StudentFile ASSIGN TO "student.txt"
+       ORGANIZATION IS INDEXED
+       ACCESS MODE IS DYNAMIC
+       RECORD KEY IS StudentId
+       FILE STATUS IS StudentFileStatus.
+
+       SELECT TranscriptReport ASSIGN TO "Transcript.rpt"
+           ORGANIZATION IS LINE SEQUENTIAL.
+
+DATA DIVISION.
+FILE SECTION.
+FD CourseFile.
+01 CourseRec.
+       02 CourseId    PIC X(5).
+       02 CourseName  PIC X(20).
+       02 Credits     PIC 9.
+
+FD EnrollFile.
+01 EnrollRec.
+       02 EnrollKey.
+           03 EnrollStudentId  PIC 9(7).
+           03 EnrollCourseId   PIC X(5).
+       02 EnrollGrade  PIC X(2).
+
+FD StudentFile.
+*> Kept in step with studmast.cob's STREB layout so this shares the
+*> same indexed file without misaligning records.
+01 StudentRec.
+       02 StudentId  PIC 9(7).
+       02 StudentName.
+           03 Forname  PIC X(9).
+           03 Surname  PIC X(12).
+       02 DatOfBirth.
+           03 YOB      PIC 9(4).
+           03 MOB      PIC 99.
+           03 DOB      PIC 99.
+       02 StuCourseId  PIC X(5).
+       02 GPA          PIC 9V99.
+
+FD TranscriptReport.
+01 TranscriptLine PIC X(60).
+
+WORKING-STORAGE SECTION.
+01 Choice PIC 9.
+01 StayOpen PIC X VALUE 'Y'.
+01 CourseExits PIC X.
+01 StudentExits PIC X.
+01 EnrollEOF PIC X.
+01 TranStudentId PIC 9(7).
+01 LinesPrinted PIC 9(3) VALUE 0.
+01 CourseFileStatus PIC XX.
+01 EnrollFileStatus PIC XX.
+01 StudentFileStatus PIC XX.
+
+PROCEDURE DIVISION.
+StartPara.
+       OPEN I-O CourseFile.
+       IF CourseFileStatus = "35"
+           OPEN OUTPUT CourseFile
+           CLOSE CourseFile
+           OPEN I-O CourseFile
+       END-IF.
+       OPEN I-O EnrollFile.
+       IF EnrollFileStatus = "35"
+           OPEN OUTPUT EnrollFile
+           CLOSE EnrollFile
+           OPEN I-O EnrollFile
+       END-IF.
+       OPEN INPUT StudentFile.
+       PERFORM UNTIL StayOpen = 'N'
+           DISPLAY " "
+           DISPLAY "COURSES AND TRANSCRIPTS"
+           DISPLAY "1: Add Course"
+           DISPLAY "2: Add Enrollment"
+           DISPLAY "3: Print Transcript"
+           DISPLAY "0: Quit"
+           DISPLAY ": " WITH NO ADVANCING
+           ACCEPT Choice
+           EVALUATE Choice
+               WHEN 1 PERFORM AddCourse
+               WHEN 2 PERFORM AddEnrollment
+               WHEN 3 PERFORM PrintTranscript
+               WHEN OTHER MOVE 'N' TO StayOpen
+           END-EVALUATE
+       END-PERFORM.
+       CLOSE CourseFile, EnrollFile, StudentFile.
+       GOBACK.
+
+AddCourse.
+       DISPLAY " "
+       DISPLAY "Enter Course Id: " WITH NO ADVANCING.
+       ACCEPT CourseId.
+       DISPLAY "Enter Course Name: " WITH NO ADVANCING.
+       ACCEPT CourseName.
+       DISPLAY "Enter Credits: " WITH NO ADVANCING.
+       ACCEPT Credits.
+       WRITE CourseRec
+           INVALID KEY DISPLAY "Course Id Taken"
+       END-WRITE.
+
+AddEnrollment.
+       DISPLAY " "
+       DISPLAY "Enter Student Id: " WITH NO ADVANCING.
+       ACCEPT EnrollStudentId.
+       MOVE EnrollStudentId TO StudentId.
+       MOVE 'Y' TO StudentExits.
+       READ StudentFile
+           INVALID KEY MOVE 'N' TO StudentExits
+       END-READ.
+       IF StudentExits = 'N'
+           DISPLAY "Student Id DNE - enrollment not added"
+       ELSE
+           DISPLAY "Enter Course Id: " WITH NO ADVANCING
+           ACCEPT EnrollCourseId
+           MOVE 'Y' TO CourseExits
+           READ CourseFile
+               INVALID KEY MOVE 'N' TO CourseExits
+           END-READ
+           IF CourseExits = 'N'
+               DISPLAY "Course Id DNE - enrollment not added"
+           ELSE
+               DISPLAY "Enter Grade: " WITH NO ADVANCING
+               ACCEPT EnrollGrade
+               WRITE EnrollRec
+                   INVALID KEY DISPLAY "Student already enrolled in that course"
+               END-WRITE
+           END-IF
+       END-IF.
+
+PrintTranscript.
+       DISPLAY " "
+       DISPLAY "Enter Student Id: " WITH NO ADVANCING.
+       ACCEPT TranStudentId.
+       MOVE 0 TO LinesPrinted.
+       OPEN OUTPUT TranscriptReport.
+       MOVE TranStudentId TO EnrollStudentId.
+       MOVE LOW-VALUES TO EnrollCourseId.
+       MOVE 'N' TO EnrollEOF.
+       START EnrollFile KEY IS NOT LESS THAN EnrollKey
+           INVALID KEY MOVE 'Y' TO EnrollEOF.
+       PERFORM UNTIL EnrollEOF = 'Y'
+           READ EnrollFile NEXT RECORD
+               AT END MOVE 'Y' TO EnrollEOF
+           END-READ
+           IF EnrollEOF = 'N'
+               IF EnrollStudentId NOT = TranStudentId
+                   MOVE 'Y' TO EnrollEOF
+               ELSE
+                   PERFORM PrintTranscriptLine
+               END-IF
+           END-IF
+       END-PERFORM.
+       IF LinesPrinted = 0
+           MOVE SPACES TO TranscriptLine
+           STRING "No enrollments found for that Student Id"
+               DELIMITED BY SIZE INTO TranscriptLine
+           END-STRING
+           WRITE TranscriptLine
+       END-IF.
+       CLOSE TranscriptReport.
+       DISPLAY "Transcript written to Transcript.rpt".
+
+PrintTranscriptLine.
+       MOVE 'Y' TO CourseExits.
+       MOVE EnrollCourseId TO CourseId.
+       READ CourseFile
+           INVALID KEY MOVE 'N' TO CourseExits
+       END-READ.
+       MOVE SPACES TO TranscriptLine.
+       IF CourseExits = 'N'
+           STRING EnrollCourseId DELIMITED BY SIZE
+               " (course details not found) Grade: " DELIMITED BY SIZE
+               EnrollGrade DELIMITED BY SIZE
+               INTO TranscriptLine
+           END-STRING
+       ELSE
+           STRING CourseId DELIMITED BY SIZE
+               " " CourseName DELIMITED BY SPACE
+               " Grade: " DELIMITED BY SIZE
+               EnrollGrade DELIMITED BY SIZE
+               INTO TranscriptLine
+           END-STRING
+       END-IF.
+       WRITE TranscriptLine.
+       ADD 1 TO LinesPrinted.
