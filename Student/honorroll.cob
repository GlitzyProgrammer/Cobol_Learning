@@ -0,0 +1,121 @@
+>>SOURCE FORMAT FREE
+IDENTIFICATION DIVISION.
+PROGRAM-ID. honorroll.
+AUTHOR. Lawrence.
+*> Honor-roll report over the Student Master built by studmast,
+*> sorted highest GPA first, limited to students at or above an
+*> operator-supplied GPA threshold.
+
+ENVIRONMENT DIVISION.
+INPUT-OUTPUT SECTION.
+FILE-CONTROL.
+       SELECT StudentFile ASSIGN TO "student.txt"
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS DYNAMIC
+           RECORD KEY IS StudentId.
+
+       SELECT HonorRollReport ASSIGN TO "HonorRoll.rpt"
+           ORGANIZATION IS LINE SEQUENTIAL.
+
+       SELECT SortWorkFile ASSIGN TO "sortwk2.tmp".
+
+DATA DIVISION.
+FILE SECTION.
+FD StudentFile.
+01 STREB.
+       02 StudentId  PIC 9(7).
+       02 StudentName.
+           03 Forname  PIC X(9).
+           03 Surname  PIC X(12).
+       02 DatOfBirth.
+           03 YOB      PIC 9(4).
+           03 MOB      PIC 99.
+           03 DOB      PIC 99.
+       02 CourseId     PIC X(5).
+       02 GPA          PIC 9V99.
+
+FD HonorRollReport.
+01 PrintLine PIC X(50).
+
+SD SortWorkFile.
+01 SortRec.
+       02 SrtGPA        PIC 9V99.
+       02 SrtStudentId  PIC 9(7).
+       02 SrtForname    PIC X(9).
+       02 SrtSurname    PIC X(12).
+       02 SrtCourseId   PIC X(5).
+
+WORKING-STORAGE SECTION.
+01 GpaThreshold PIC 9V99.
+01 WSEOF PIC X VALUE 'N'.
+01 SortEOF PIC X VALUE 'N'.
+01 HonorCount PIC 9(5) VALUE ZERO.
+01 Heads PIC X(50) VALUE "GPA   StudentId  Name               Course".
+01 DetailLine.
+       02 PrnGPA PIC 9.99.
+       02 FILLER PIC X(3) VALUE SPACE.
+       02 PrnStudentId PIC 9(7).
+       02 FILLER PIC X(2) VALUE SPACE.
+       02 PrnForname PIC X(9).
+       02 FILLER PIC X(1) VALUE SPACE.
+       02 PrnSurname PIC X(12).
+       02 FILLER PIC X(2) VALUE SPACE.
+       02 PrnCourseId PIC X(5).
+01 FooterLine.
+       02 FILLER PIC X(22) VALUE "Honor roll students: ".
+       02 PrnHonorCount PIC ZZZZ9.
+
+PROCEDURE DIVISION.
+MainPara.
+       DISPLAY "Minimum GPA for honor roll: " WITH NO ADVANCING.
+       ACCEPT GpaThreshold.
+       SORT SortWorkFile ON DESCENDING KEY SrtGPA
+           INPUT PROCEDURE IS SelectHonorStudents
+           OUTPUT PROCEDURE IS PrintHonorRoll.
+      *> GOBACK returns control to mastermenu when this program is
+      *> CALLed from there, and behaves exactly like STOP RUN when
+      *> run standalone.
+       GOBACK.
+
+SelectHonorStudents.
+       OPEN INPUT StudentFile.
+       MOVE LOW-VALUES TO StudentId.
+       START StudentFile KEY IS NOT LESS THAN StudentId
+           INVALID KEY MOVE 'Y' TO WSEOF
+       END-START.
+       PERFORM UNTIL WSEOF = 'Y'
+           READ StudentFile NEXT RECORD
+               AT END MOVE 'Y' TO WSEOF
+           END-READ
+           IF WSEOF = 'N'
+               IF GPA >= GpaThreshold
+                   MOVE GPA TO SrtGPA
+                   MOVE StudentId TO SrtStudentId
+                   MOVE Forname TO SrtForname
+                   MOVE Surname TO SrtSurname
+                   MOVE CourseId TO SrtCourseId
+                   RELEASE SortRec
+               END-IF
+           END-IF
+       END-PERFORM.
+       CLOSE StudentFile.
+
+PrintHonorRoll.
+       OPEN OUTPUT HonorRollReport.
+       WRITE PrintLine FROM Heads.
+       RETURN SortWorkFile AT END MOVE 'Y' TO SortEOF END-RETURN.
+       PERFORM PrintHonorDetail UNTIL SortEOF = 'Y'.
+       MOVE HonorCount TO PrnHonorCount.
+       WRITE PrintLine FROM FooterLine.
+       CLOSE HonorRollReport.
+       DISPLAY "Honor roll written to HonorRoll.rpt (" HonorCount " students)".
+
+PrintHonorDetail.
+       MOVE SrtGPA TO PrnGPA.
+       MOVE SrtStudentId TO PrnStudentId.
+       MOVE SrtForname TO PrnForname.
+       MOVE SrtSurname TO PrnSurname.
+       MOVE SrtCourseId TO PrnCourseId.
+       WRITE PrintLine FROM DetailLine.
+       ADD 1 TO HonorCount.
+       RETURN SortWorkFile AT END MOVE 'Y' TO SortEOF END-RETURN.
