@@ -7,14 +7,48 @@ ENVIRONMENT DIVISION.
 
 DATA DIVISION.
 WORKING-STORAGE SECTION.
-    01 Num1 PIC 9 VALUE 5. 
-    01 Num2 PIC 9 VALUE 4. 
+    01 Num1 PIC 9 VALUE 5.
+    01 Num2 PIC 9 VALUE 4.
     01 Sum1 PIC 99.
+    01 SumStatus PIC X.
+
+*> A small table of numbers to try out the OCCURS-table version of
+*> the subroutine, GETSUMTBL.
+    01 NumTable.
+        02 TblNum PIC 9(5) OCCURS 1 TO 20 TIMES
+            DEPENDING ON TblCount INDEXED BY TblIdx.
+    01 TblCount PIC 99 VALUE 4.
+    01 TblSum PIC 9(7).
+
+*> GETDIFF/GETPROD follow GETSUM's original calling convention,
+*> just with a different operation inside. GETQUOT has since picked
+*> up GETSUM's status-field convention too, since a zero divisor
+*> needs the same ON SIZE ERROR guard a sum overflow does.
+    01 Diff1 PIC S99.
+    01 Prod1 PIC 99.
+    01 Quot1 PIC 99V99.
+    01 QuotStatus PIC X.
 
 PROCEDURE DIVISION.
 *> This is a subroutine being called like a"function"
 *> to make it work you have to call the same values in order
-CALL 'GETSUM' USING Num1, Num2, Sum1.
-DISPLAY Num1 " + " Num2 " = " Sum1.
+CALL 'GETSUM' USING Num1, Num2, Sum1, SumStatus.
+DISPLAY Num1 " + " Num2 " = " Sum1 " (" SumStatus ")".
+
+CALL 'GETDIFF' USING Num1, Num2, Diff1.
+DISPLAY Num1 " - " Num2 " = " Diff1.
+
+CALL 'GETPROD' USING Num1, Num2, Prod1.
+DISPLAY Num1 " * " Num2 " = " Prod1.
+
+CALL 'GETQUOT' USING Num1, Num2, Quot1, QuotStatus.
+DISPLAY Num1 " / " Num2 " = " Quot1 " (" QuotStatus ")".
+
+MOVE 10 TO TblNum(1).
+MOVE 20 TO TblNum(2).
+MOVE 30 TO TblNum(3).
+MOVE 40 TO TblNum(4).
+CALL 'GETSUMTBL' USING NumTable, TblCount, TblSum.
+DISPLAY "Sum of table = " TblSum.
 
 STOP RUN.
