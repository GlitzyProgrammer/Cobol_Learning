@@ -0,0 +1,99 @@
+>>SOURCE FORMAT FREE
+IDENTIFICATION DIVISION.
+PROGRAM-ID. deltaexport.
+AUTHOR. Lawrence.
+*> Pulls today's ADD/UPDATE entries out of custaudit.log and writes
+*> them in the same flat Customer.dat layout loadcust reads, so the
+*> day's changes can be shipped downstream without exporting the
+*> whole customer master.
+
+ENVIRONMENT DIVISION.
+INPUT-OUTPUT SECTION.
+FILE-CONTROL.
+       SELECT OPTIONAL AuditFile ASSIGN TO "custaudit.log"
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS AuditFileStatus.
+
+       SELECT DeltaFile ASSIGN TO "CustomerDelta.dat"
+           ORGANIZATION IS LINE SEQUENTIAL.
+
+DATA DIVISION.
+FILE SECTION.
+FD AuditFile.
+01 AuditLineIn PIC X(100).
+*> Matches the line coboltutf3's WriteAuditEntry builds:
+*> "IDNum ACTION OLD:.../... NEW:.../... ON MM/DD/YY AT HH:MM".
+01 AuditLineFields REDEFINES AuditLineIn.
+       02 DAuditIDNum     PIC X(5).
+       02 FILLER          PIC X.
+       02 DAuditAction    PIC X(6).
+       02 FILLER          PIC X(5).
+       02 DOldFirstName   PIC X(15).
+       02 FILLER          PIC X.
+       02 DOldLastName    PIC X(15).
+       02 FILLER          PIC X(5).
+       02 DNewFirstName   PIC X(15).
+       02 FILLER          PIC X.
+       02 DNewLastName    PIC X(15).
+       02 FILLER          PIC X(4).
+       02 DAuditMonth     PIC 99.
+       02 FILLER          PIC X.
+       02 DAuditDay       PIC 99.
+       02 FILLER          PIC X.
+       02 DAuditYear      PIC 99.
+       02 FILLER          PIC X(4).
+
+FD DeltaFile.
+01 DeltaRecord.
+       02 DIDNum     PIC 9(5).
+       02 DeltaName.
+           03 DFirstName PIC X(15).
+           03 DLastName  PIC X(15).
+
+WORKING-STORAGE SECTION.
+01 AuditFileStatus PIC XX.
+01 WSEOF PIC X VALUE 'N'.
+01 TodayDate.
+       02 TodayYear  PIC 9(4).
+       02 TodayMonth PIC 99.
+       02 TodayDay   PIC 99.
+01 TodayYearYY PIC 99.
+01 DeltaCount PIC 9(5) VALUE 0.
+
+PROCEDURE DIVISION.
+MainPara.
+       CALL 'SESSLOG' USING "START", "deltaexp", SPACES.
+       ACCEPT TodayDate FROM DATE YYYYMMDD.
+       DIVIDE TodayYear BY 100 GIVING TodayYearYY
+           REMAINDER TodayYearYY.
+       OPEN INPUT AuditFile.
+       IF AuditFileStatus = "35"
+           DISPLAY "No audit trail found - nothing to export"
+       ELSE
+           OPEN OUTPUT DeltaFile
+           PERFORM UNTIL WSEOF = 'Y'
+               READ AuditFile
+                   AT END MOVE 'Y' TO WSEOF
+                   NOT AT END PERFORM ConsiderOneLine
+               END-READ
+           END-PERFORM
+           CLOSE AuditFile, DeltaFile
+           DISPLAY "Delta records exported : " DeltaCount
+       END-IF.
+       CALL 'SESSLOG' USING "END  ", "deltaexp", SPACES.
+      *> GOBACK returns control to mastermenu when this program is
+      *> CALLed from there, and behaves exactly like STOP RUN when
+      *> run standalone.
+       GOBACK.
+
+ConsiderOneLine.
+       IF (DAuditAction = "ADD   " OR DAuditAction = "UPDATE")
+               AND DAuditMonth = TodayMonth
+               AND DAuditDay = TodayDay
+               AND DAuditYear = TodayYearYY
+           MOVE DAuditIDNum TO DIDNum
+           MOVE DNewFirstName TO DFirstName
+           MOVE DNewLastName TO DLastName
+           WRITE DeltaRecord
+           ADD 1 TO DeltaCount
+       END-IF.
