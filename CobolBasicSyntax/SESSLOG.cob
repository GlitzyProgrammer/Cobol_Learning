@@ -0,0 +1,58 @@
+>>SOURCE FORMAT FREE
+IDENTIFICATION DIVISION.
+PROGRAM-ID. SESSLOG.
+AUTHOR. Lawrence.
+*> Shared startup/shutdown logging step for the menu-driven
+*> maintenance programs, built from AcceptVerb.cbl's date/time
+*> capture. Each caller passes its own name and whether it is
+*> starting up or shutting down.
+
+ENVIRONMENT DIVISION.
+INPUT-OUTPUT SECTION.
+FILE-CONTROL.
+       SELECT OPTIONAL SessionLog ASSIGN TO "session.log"
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS SessionLogStatus.
+
+DATA DIVISION.
+FILE SECTION.
+FD SessionLog.
+01 SessionLine PIC X(80).
+
+WORKING-STORAGE SECTION.
+01 SessionLogStatus PIC XX.
+01 LogDate.
+       02 LogYear  PIC 99.
+       02 LogMonth PIC 99.
+       02 LogDay   PIC 99.
+01 LogTime.
+       02 LogHour   PIC 99.
+       02 LogMinute PIC 99.
+       02 FILLER    PIC 9(4).
+
+    LINKAGE SECTION.
+     01 LAction PIC X(5).
+     01 LProgramName PIC X(8).
+     01 LUserName PIC X(20).
+
+PROCEDURE DIVISION USING LAction, LProgramName, LUserName.
+       ACCEPT LogDate FROM DATE.
+       ACCEPT LogTime FROM TIME.
+       OPEN EXTEND SessionLog.
+       IF SessionLogStatus = "35"
+           OPEN OUTPUT SessionLog
+           CLOSE SessionLog
+           OPEN EXTEND SessionLog
+       END-IF.
+       MOVE SPACES TO SessionLine.
+       STRING LProgramName DELIMITED BY SIZE
+           " " LAction DELIMITED BY SIZE
+           " " LogMonth "/" LogDay "/" LogYear DELIMITED BY SIZE
+           " " LogHour ":" LogMinute DELIMITED BY SIZE
+           " " LUserName DELIMITED BY SIZE
+           INTO SessionLine
+       END-STRING.
+       WRITE SessionLine.
+       CLOSE SessionLog.
+
+EXIT PROGRAM.
