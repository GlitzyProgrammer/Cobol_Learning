@@ -3,29 +3,88 @@ IDENTIFICATION DIVISION.
 PROGRAM-ID. coboltutf3.
 AUTHOR. Lawrence.
 ENVIRONMENT DIVISION.
-INPUT-OUTPUT SECTION. 
+INPUT-OUTPUT SECTION.
 FILE-CONTROL.
        SELECT CustomerFile ASSIGN TO "customer.txt"
-       ORGANIZATION IS INDEXED 
-       ACCESS MODE IS RANDOM
-       RECORD KEY IS IDNum. 
+       ORGANIZATION IS INDEXED
+       ACCESS MODE IS DYNAMIC
+       RECORD KEY IS IDNum
+       ALTERNATE RECORD KEY IS LastName WITH DUPLICATES.
+       SELECT OPTIONAL AuditFile ASSIGN TO "custaudit.log"
+       ORGANIZATION IS LINE SEQUENTIAL
+       FILE STATUS IS AuditFileStatus.
+       SELECT OPTIONAL CheckpointFile ASSIGN TO "custckpt.dat"
+       ORGANIZATION IS LINE SEQUENTIAL.
 DATA DIVISION.
-FILE SECTION. 
+FILE SECTION.
+FD AuditFile.
+01 AuditLine PIC X(105).
+FD CheckpointFile.
+01 CheckpointRec.
+       02 CkptIDNum PIC 9(5).
+       02 CkptOp PIC X(6).
 FD CustomerFile.
 01 CustomerData.
-       02 IDNum PIC 9(2).
-       
-       02 FirstName PIC X(15).
-       02 LastName PIC X(15).
+       02 IDNum PIC 9(5).
+       02 CustName.
+           03 FirstName PIC X(15).
+           03 LastName PIC X(15).
+       02 CustStatus PIC X(1) VALUE 'A'.
+           88 CustActive VALUE 'A'.
+           88 CustInactive VALUE 'I'.
+      *> Stamped when a customer is soft-deleted, so a retention job
+      *> can tell how long they have been inactive; zero while active.
+       02 InactiveDate.
+           03 InactYear  PIC 9(4).
+           03 InactMonth PIC 99.
+           03 InactDay   PIC 99.
 
 WORKING-STORAGE SECTION.
-01 Choice PIC 9. 
+01 Choice PIC 9.
 01 StayOpen PIC X VALUE 'Y'.
 01 CustExits PIC X.
+01 LookupChoice PIC 9.
+01 BrowseEOF PIC X VALUE 'N'.
+01 DupEOF PIC X VALUE 'N'.
+01 NameFound PIC X VALUE 'N'.
+01 NewIDNum PIC 9(5).
+01 NewFirstName PIC X(15).
+01 NewLastName PIC X(15).
+01 OldFirstName PIC X(15).
+01 OldLastName PIC X(15).
+*> Wider staging fields so NAMEGUARD can see a name before it gets
+*> squeezed into the 15-byte master fields, the same way
+*> Datatypes.cbl's Surname demo loses letters on a tight MOVE.
+01 FirstNameInput PIC X(30).
+01 LastNameInput PIC X(30).
+01 NameTruncated PIC X.
+01 NameValid PIC X.
+01 AuditAction PIC X(6).
+01 AuditDate.
+       02 AudYear PIC 99.
+       02 AudMonth PIC 99.
+       02 AudDay PIC 99.
+01 AuditTime.
+       02 AudHour PIC 99.
+       02 AudMinute PIC 99.
+       02 FILLER PIC 9(4).
+01 CkptEOF PIC X VALUE 'N'.
+01 AuditFileStatus PIC XX.
+01 FullName PIC X(31).
+01 OperatorName PIC X(20).
 
 PROCEDURE DIVISION.
-StartPara. 
+StartPara.
+       CALL 'SESSBNR' USING "coboltf3", OperatorName.
+       CALL 'SESSLOG' USING "START", "coboltf3", OperatorName.
        OPEN I-O CustomerFile. *> I/0 MODE ACCESS DATA RANDOMLY
+       OPEN EXTEND AuditFile.
+       IF AuditFileStatus = "35"
+           OPEN OUTPUT AuditFile
+           CLOSE AuditFile
+           OPEN EXTEND AuditFile
+       END-IF.
+       PERFORM CheckRestart.
        PERFORM UNTIL StayOpen='N'
            DISPLAY " "
            DISPLAY "CUSTOMER RECORDS"
@@ -33,38 +92,129 @@ StartPara.
            DISPLAY "2: Delete Customer"
            DISPLAY "3: Update Customer"
            DISPLAY "4: Get Customer"
+           DISPLAY "5: List All Customers"
            DISPLAY "0: Quit"
-           DISPLAY ": " WITH NO ADVANCING 
+           DISPLAY ": " WITH NO ADVANCING
            ACCEPT Choice
            EVALUATE Choice
                WHEN 1 PERFORM AddCust
                WHEN 2 PERFORM DeleteCust
                WHEN 3 PERFORM UpdateCust
                WHEN 4 PERFORM GetCust
+               WHEN 5 PERFORM ListAllCust
                WHEN OTHER move 'N' TO StayOpen
             END-EVALUATE 
        END-PERFORM.
-       CLOSE CustomerFile
-       STOP RUN.
+       CALL 'SESSLOG' USING "END  ", "coboltf3", OperatorName.
+       CLOSE CustomerFile, AuditFile
+      *> GOBACK returns control to mastermenu when this program is
+      *> CALLed from there, and behaves exactly like STOP RUN when
+      *> run standalone.
+       GOBACK.
 AddCust. 
        DISPLAY " "
        DISPLAY "Enter ID: " WITH NO ADVANCING.
        ACCEPT IDNum.
        DISPLAY "Enter First Name: " WITH NO ADVANCING.
-       ACCEPT FirstName.
+       ACCEPT FirstNameInput.
        DISPLAY "Enter Last Name: " WITH NO ADVANCING.
-       ACCEPT LastName.
+       ACCEPT LastNameInput.
+       CALL 'NAMEGUARD' USING FirstNameInput, 15, NameTruncated.
+       IF NameTruncated = 'Y'
+           DISPLAY "Warning: first name will be truncated to 15 characters"
+       END-IF.
+       CALL 'NAMEGUARD' USING LastNameInput, 15, NameTruncated.
+       IF NameTruncated = 'Y'
+           DISPLAY "Warning: last name will be truncated to 15 characters"
+       END-IF.
+       CALL 'VALCHECK' USING FirstNameInput, "NAME", NameValid.
+       IF NameValid = 'N'
+           DISPLAY "Invalid name - letters, apostrophe and space only"
+           GO TO AddCust-Exit
+       END-IF.
+       CALL 'VALCHECK' USING LastNameInput, "NAME", NameValid.
+       IF NameValid = 'N'
+           DISPLAY "Invalid name - letters, apostrophe and space only"
+           GO TO AddCust-Exit
+       END-IF.
+       MOVE FirstNameInput TO FirstName.
+       MOVE LastNameInput TO LastName.
+       MOVE IDNum TO NewIDNum.
+       MOVE FirstName TO NewFirstName.
+       MOVE LastName TO NewLastName.
+       PERFORM CheckDupName.
+       IF NameFound = 'Y'
+           DISPLAY "Warning: a customer named " NewFirstName " " NewLastName
+               " is already on file under a different ID"
+       END-IF.
+       MOVE NewIDNum TO IDNum.
+       MOVE NewFirstName TO FirstName.
+       MOVE NewLastName TO LastName.
+       SET CustActive TO TRUE.
+       MOVE ZEROS TO InactiveDate.
+       MOVE SPACES TO OldFirstName.
+       MOVE SPACES TO OldLastName.
+       MOVE 'ADD' TO AuditAction.
+       PERFORM MarkCheckpoint.
        DISPLAY " "
        WRITE CustomerData
            INVALID KEY DISPLAY "ID Taken"
-       END-WRITE. 
-DeleteCust. 
+           NOT INVALID KEY
+               PERFORM WriteAuditEntry
+       END-WRITE.
+       PERFORM ClearCheckpoint.
+AddCust-Exit.
+       EXIT.
+CheckDupName.
+       MOVE 'N' TO DupEOF.
+       MOVE 'N' TO NameFound.
+       MOVE NewLastName TO LastName.
+       START CustomerFile KEY IS NOT LESS THAN LastName
+           INVALID KEY MOVE 'Y' TO DupEOF
+       END-START
+       PERFORM UNTIL DupEOF = 'Y'
+           READ CustomerFile NEXT RECORD
+               AT END MOVE 'Y' TO DupEOF
+           END-READ
+           IF DupEOF = 'N'
+               IF LastName NOT = NewLastName
+                   MOVE 'Y' TO DupEOF
+               ELSE
+                   IF FirstName = NewFirstName
+                       MOVE 'Y' TO NameFound
+                       MOVE 'Y' TO DupEOF
+                   END-IF
+               END-IF
+           END-IF
+       END-PERFORM.
+DeleteCust.
+       MOVE 'Y' TO CustExits.
        DISPLAY " "
        DISPLAY "Enter Customer ID to delete : " WITH NO ADVANCING.
        ACCEPT IDNum.
-       DELETE CustomerFile
-           INVALID KEY DISPLAY "Key DNE"
-       END-DELETE.
+       READ CustomerFile
+           INVALID KEY MOVE 'N' TO CustExits
+       END-READ
+       IF CustExits='N'
+           DISPLAY "Key DNE"
+       ELSE
+           IF CustInactive
+               DISPLAY "Customer already deleted"
+           ELSE
+               MOVE FirstName TO OldFirstName
+               MOVE LastName TO OldLastName
+               SET CustInactive TO TRUE
+               ACCEPT InactiveDate FROM DATE YYYYMMDD
+               MOVE 'DELETE' TO AuditAction
+               PERFORM MarkCheckpoint
+               REWRITE CustomerData
+                   INVALID KEY DISPLAY "Key DNE"
+                   NOT INVALID KEY
+                       PERFORM WriteAuditEntry
+               END-REWRITE
+               PERFORM ClearCheckpoint
+           END-IF
+       END-IF.
 UpdateCust. 
        MOVE 'Y' TO CustExits.
        DISPLAY " "
@@ -76,30 +226,115 @@ UpdateCust.
 
        IF CustExits='N'
            DISPLAY "Customer DNE"
-       ELSE 
-           DISPLAY "Enter the New First Name : " WITH NO ADVANCING 
+       ELSE
+           MOVE FirstName TO OldFirstName
+           MOVE LastName TO OldLastName
+           DISPLAY "Enter the New First Name : " WITH NO ADVANCING
            ACCEPT FirstName
-           DISPLAY "Enter the New Last Name : " WITH NO ADVANCING 
+           DISPLAY "Enter the New Last Name : " WITH NO ADVANCING
            ACCEPT LastName
+           MOVE 'UPDATE' TO AuditAction
+           PERFORM MarkCheckpoint
+           REWRITE CustomerData
+               INVALID KEY DISPLAY "Customer Not updated"
+               NOT INVALID KEY
+                   PERFORM WriteAuditEntry
+           END-REWRITE
+           PERFORM ClearCheckpoint
+       END-IF.
+GetCust.
+       DISPLAY " "
+       DISPLAY "Look up by 1: ID Number  2: Last Name : " WITH NO ADVANCING.
+       ACCEPT LookupChoice.
+       IF LookupChoice = 2
+           PERFORM GetCustByName
+       ELSE
+           PERFORM GetCustByID
        END-IF.
-       REWRITE CustomerData
-           INVALID KEY DISPLAY "Customer Not updated"
-       END-REWRITE.
-GetCust. 
+GetCustByID.
        MOVE 'Y' TO CustExits.
        DISPLAY " "
        DISPLAY "Enter ID to Update: " WITH NO ADVANCING.
        ACCEPT IDNum.
        READ CustomerFile
            INVALID KEY MOVE 'N' TO CustExits
-       END-READ 
+       END-READ
        IF CustExits='N'
            DISPLAY "Customer Doesn't Exisit"
-       ELSE 
+       ELSE
+           CALL 'FMTNAME' USING FirstName, LastName, FullName
            DISPLAY "ID: " IDNum
-           DISPLAY "First Name : " FirstName
-           DISPLAY "Last Name : " LastName
+           DISPLAY "Name: " FullName
         END-IF.
-
-           
-
+GetCustByName.
+       MOVE 'Y' TO CustExits.
+       DISPLAY " "
+       DISPLAY "Enter Last Name to search: " WITH NO ADVANCING.
+       ACCEPT LastName.
+       READ CustomerFile KEY IS LastName
+           INVALID KEY MOVE 'N' TO CustExits
+       END-READ
+       IF CustExits='N'
+           DISPLAY "Customer Doesn't Exisit"
+       ELSE
+           CALL 'FMTNAME' USING FirstName, LastName, FullName
+           DISPLAY "ID: " IDNum
+           DISPLAY "Name: " FullName
+        END-IF.
+ListAllCust.
+       MOVE 'N' TO BrowseEOF.
+       DISPLAY " "
+       DISPLAY "ID    First Name      Last Name       Status"
+       MOVE LOW-VALUES TO IDNum
+       START CustomerFile KEY IS NOT LESS THAN IDNum
+           INVALID KEY MOVE 'Y' TO BrowseEOF
+       END-START
+       PERFORM UNTIL BrowseEOF = 'Y'
+           READ CustomerFile NEXT RECORD
+               AT END MOVE 'Y' TO BrowseEOF
+           END-READ
+           IF BrowseEOF = 'N'
+               DISPLAY IDNum SPACE FirstName SPACE LastName SPACE CustStatus
+           END-IF
+       END-PERFORM.
+WriteAuditEntry.
+       ACCEPT AuditDate FROM DATE.
+       ACCEPT AuditTime FROM TIME.
+       MOVE SPACES TO AuditLine.
+       STRING IDNum DELIMITED BY SIZE
+           " " AuditAction DELIMITED BY SIZE
+           " OLD:" OldFirstName DELIMITED BY SIZE
+           "/" OldLastName DELIMITED BY SIZE
+           " NEW:" FirstName DELIMITED BY SIZE
+           "/" LastName DELIMITED BY SIZE
+           " ON " AudMonth DELIMITED BY SIZE
+           "/" AudDay DELIMITED BY SIZE
+           "/" AudYear DELIMITED BY SIZE
+           " AT " AudHour DELIMITED BY SIZE
+           ":" AudMinute DELIMITED BY SIZE
+           INTO AuditLine
+       END-STRING
+       WRITE AuditLine.
+CheckRestart.
+       MOVE 'N' TO CkptEOF.
+       OPEN INPUT CheckpointFile.
+       READ CheckpointFile
+           AT END MOVE 'Y' TO CkptEOF
+       END-READ
+       CLOSE CheckpointFile.
+       IF CkptEOF = 'N' AND CkptOp NOT = SPACES
+           DISPLAY "WARNING: restart checkpoint found - customer "
+               CkptIDNum " " CkptOp " may not have completed"
+       END-IF.
+MarkCheckpoint.
+       MOVE IDNum TO CkptIDNum.
+       MOVE AuditAction TO CkptOp.
+       OPEN OUTPUT CheckpointFile.
+       WRITE CheckpointRec.
+       CLOSE CheckpointFile.
+ClearCheckpoint.
+       MOVE ZERO TO CkptIDNum.
+       MOVE SPACES TO CkptOp.
+       OPEN OUTPUT CheckpointFile.
+       WRITE CheckpointRec.
+       CLOSE CheckpointFile.
