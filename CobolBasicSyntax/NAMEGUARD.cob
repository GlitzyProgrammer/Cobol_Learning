@@ -0,0 +1,26 @@
+>>SOURCE FORMAT FREE
+IDENTIFICATION DIVISION.
+PROGRAM-ID. NAMEGUARD.
+AUTHOR. Lawrence.
+*> Warns when a name would be cut short the way Datatypes.cbl's
+*> Surname demo cuts "FITZWILLIAM" down to "FITZWILL" in an 8-byte
+*> field, by checking whether anything past the target length is
+*> non-blank before the caller moves it into the real field.
+
+ENVIRONMENT DIVISION.
+
+DATA DIVISION.
+    LINKAGE SECTION.
+     01 LSourceName PIC X(30).
+     01 LMaxLength  PIC 99.
+     01 LTruncated  PIC X.
+
+PROCEDURE DIVISION USING LSourceName, LMaxLength, LTruncated.
+       MOVE 'N' TO LTruncated.
+       IF LMaxLength < 30
+           IF LSourceName(LMaxLength + 1:) NOT = SPACES
+               MOVE 'Y' TO LTruncated
+           END-IF
+       END-IF.
+
+EXIT PROGRAM.
