@@ -0,0 +1,132 @@
+>>SOURCE FORMAT FREE
+IDENTIFICATION DIVISION.
+PROGRAM-ID. backupcust.
+AUTHOR. Lawrence.
+*> Nightly snapshot of the indexed customer master, written out in
+*> the same flat layout coboltutf/coboltutf2 use for Customer.dat so
+*> it can be restored or reloaded with loadcust if customer.txt is
+*> ever lost or corrupted during a maintenance session.
+
+ENVIRONMENT DIVISION.
+INPUT-OUTPUT SECTION.
+FILE-CONTROL.
+       SELECT CustomerMaster ASSIGN TO "customer.txt"
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS DYNAMIC
+           RECORD KEY IS MIDNum
+           ALTERNATE RECORD KEY IS MLastName WITH DUPLICATES.
+
+       SELECT BackupFile ASSIGN TO WSBackupFileName
+           ORGANIZATION IS LINE SEQUENTIAL.
+
+       *> Last BATCHCKPT position, read back at startup so a backup
+       *> interrupted partway through resumes after the last
+       *> checkpointed record instead of starting over at record 1.
+       SELECT OPTIONAL RestartFile ASSIGN TO "backupcust.ckpt"
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS RestartFileStatus.
+
+DATA DIVISION.
+FILE SECTION.
+FD CustomerMaster.
+01 MasterData.
+       02 MIDNum PIC 9(5).
+       02 MCustName.
+           03 MFirstName PIC X(15).
+           03 MLastName PIC X(15).
+       02 MCustStatus PIC X(1).
+      *> Kept in step with coboltutf3's CustomerData layout so this
+      *> shares the same indexed file without misaligning records.
+       02 MInactiveDate.
+           03 MInactYear  PIC 9(4).
+           03 MInactMonth PIC 99.
+           03 MInactDay   PIC 99.
+
+FD BackupFile.
+01 BackupData.
+       02 BIDNum  PIC 9(5).
+       02 BCustName.
+           03 BFirstName PIC X(15).
+           03 BLastName PIC X(15).
+
+FD RestartFile.
+01 RestartCount PIC 9(5).
+
+WORKING-STORAGE SECTION.
+01 WSBackupFileName PIC X(30).
+01 BackupDate.
+       02 BackYear  PIC 99.
+       02 BackMonth PIC 99.
+       02 BackDay   PIC 99.
+01 WSEOF PIC X VALUE 'N'.
+01 BackupCount PIC 9(5) VALUE 0.
+01 CheckpointInterval PIC 9(5) VALUE 100.
+01 IsCheckpoint PIC X VALUE 'N'.
+01 RestartFileName PIC X(30) VALUE "backupcust.ckpt".
+01 RestartFileStatus PIC XX.
+01 ResumeFromCount PIC 9(5) VALUE 0.
+01 SkipCount PIC 9(5) VALUE 0.
+
+PROCEDURE DIVISION.
+MainPara.
+       ACCEPT BackupDate FROM DATE.
+       STRING "Customer" BackYear BackMonth BackDay ".bak" DELIMITED BY SIZE
+           INTO WSBackupFileName
+       END-STRING.
+       PERFORM CheckRestart.
+       OPEN INPUT CustomerMaster.
+       IF ResumeFromCount > 0
+           OPEN EXTEND BackupFile
+           DISPLAY "Resuming backup after " ResumeFromCount " records"
+           MOVE ResumeFromCount TO BackupCount SkipCount
+       ELSE
+           OPEN OUTPUT BackupFile
+       END-IF.
+       MOVE LOW-VALUES TO MIDNum.
+       START CustomerMaster KEY IS NOT LESS THAN MIDNum
+           INVALID KEY MOVE 'Y' TO WSEOF
+       END-START.
+       PERFORM UNTIL WSEOF = 'Y'
+           READ CustomerMaster NEXT RECORD
+               AT END MOVE 'Y' TO WSEOF
+           END-READ
+           IF WSEOF = 'N'
+               IF SkipCount > 0
+                   SUBTRACT 1 FROM SkipCount
+               ELSE
+                   PERFORM WriteBackupRecord
+               END-IF
+           END-IF
+       END-PERFORM.
+       DISPLAY "Backup written to " WSBackupFileName " (" BackupCount " records)".
+       CLOSE CustomerMaster, BackupFile.
+       PERFORM ClearRestart.
+       STOP RUN.
+
+CheckRestart.
+       OPEN INPUT RestartFile.
+       IF RestartFileStatus = "35"
+           CONTINUE
+       ELSE
+           READ RestartFile
+               AT END CONTINUE
+               NOT AT END MOVE RestartCount TO ResumeFromCount
+           END-READ
+           CLOSE RestartFile
+       END-IF.
+
+ClearRestart.
+       OPEN OUTPUT RestartFile.
+       CLOSE RestartFile.
+
+WriteBackupRecord.
+       MOVE MIDNum TO BIDNum.
+       MOVE MFirstName TO BFirstName.
+       MOVE MLastName TO BLastName.
+       WRITE BackupData.
+       ADD 1 TO BackupCount.
+       CALL 'BATCHCKPT' USING BackupCount, CheckpointInterval,
+           IsCheckpoint, RestartFileName.
+       IF IsCheckpoint = 'Y'
+           DISPLAY "Backed up " BackupCount " records so far..."
+       END-IF.
