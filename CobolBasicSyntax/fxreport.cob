@@ -0,0 +1,109 @@
+>>SOURCE FORMAT FREE
+IDENTIFICATION DIVISION.
+PROGRAM-ID. fxreport.
+AUTHOR. Lawrence.
+*> Daily exchange-rate activity report: reads every conversion line
+*> Arithmetic.cbl appends to fxactivity.log and summarizes how many
+*> conversions were done per currency code and the total converted.
+
+ENVIRONMENT DIVISION.
+INPUT-OUTPUT SECTION.
+FILE-CONTROL.
+       SELECT OPTIONAL FxLog ASSIGN TO "fxactivity.log"
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS FxLogStatus.
+
+       SELECT FxSummaryReport ASSIGN TO "FxActivity.rpt"
+           ORGANIZATION IS LINE SEQUENTIAL.
+
+DATA DIVISION.
+FILE SECTION.
+FD FxLog.
+01 FxLogLineIn PIC X(60).
+*> Matches the line Arithmetic.cbl's LogFxActivity builds:
+*> "YYYYMMDD CCC DDDDDDD DDDDDDD D.DDDD".
+01 FxLogFields REDEFINES FxLogLineIn.
+       02 RFxDate    PIC X(8).
+       02 FILLER     PIC X.
+       02 RFxCode    PIC X(3).
+       02 FILLER     PIC X.
+       02 RFxDollar  PIC 9(5)V99.
+       02 FILLER     PIC X.
+       02 RFxConverted PIC 9(5)V99.
+       02 FILLER     PIC X.
+       02 RFxRate    PIC 9V9(4).
+       02 FILLER     PIC X(25).
+
+FD FxSummaryReport.
+01 FxReportLine PIC X(60).
+
+WORKING-STORAGE SECTION.
+01 FxLogStatus PIC XX.
+01 WSEOF PIC X VALUE 'N'.
+01 FxSummaryTable.
+       02 FxSummaryEntry OCCURS 0 TO 10 TIMES
+               DEPENDING ON FxSummaryCount
+               INDEXED BY FxIdx.
+           03 FxSumCode  PIC X(3).
+           03 FxSumCount PIC 9(5).
+           03 FxSumTotal PIC 9(7)V99.
+           03 FxSumLastRate PIC 9V9(4).
+01 FxSummaryCount PIC 99 VALUE 0.
+01 FxEntryFound PIC X.
+
+PROCEDURE DIVISION.
+MainPara.
+       OPEN INPUT FxLog.
+       IF FxLogStatus = "35"
+           DISPLAY "No exchange-rate activity logged today"
+       ELSE
+           PERFORM UNTIL WSEOF = 'Y'
+               READ FxLog
+                   AT END MOVE 'Y' TO WSEOF
+                   NOT AT END PERFORM TallyFxLine
+               END-READ
+           END-PERFORM
+           CLOSE FxLog
+           PERFORM PrintFxSummary
+       END-IF.
+      *> GOBACK returns control to mastermenu when this program is
+      *> CALLed from there, and behaves exactly like STOP RUN when
+      *> run standalone.
+       GOBACK.
+
+TallyFxLine.
+       MOVE 'N' TO FxEntryFound.
+       SET FxIdx TO 1.
+       SEARCH FxSummaryEntry
+           WHEN FxSumCode(FxIdx) = RFxCode
+               MOVE 'Y' TO FxEntryFound
+               ADD 1 TO FxSumCount(FxIdx)
+               ADD RFxConverted TO FxSumTotal(FxIdx)
+               MOVE RFxRate TO FxSumLastRate(FxIdx)
+       END-SEARCH.
+       IF FxEntryFound = 'N'
+           ADD 1 TO FxSummaryCount
+           MOVE RFxCode TO FxSumCode(FxSummaryCount)
+           MOVE 1 TO FxSumCount(FxSummaryCount)
+           MOVE RFxConverted TO FxSumTotal(FxSummaryCount)
+           MOVE RFxRate TO FxSumLastRate(FxSummaryCount)
+       END-IF.
+
+PrintFxSummary.
+       OPEN OUTPUT FxSummaryReport.
+       MOVE "CODE  CONVERSIONS  TOTAL CONVERTED  LAST RATE" TO FxReportLine.
+       WRITE FxReportLine.
+       PERFORM PrintOneSummaryLine
+           VARYING FxIdx FROM 1 BY 1 UNTIL FxIdx > FxSummaryCount.
+       CLOSE FxSummaryReport.
+       DISPLAY "Exchange-rate activity report written to FxActivity.rpt".
+
+PrintOneSummaryLine.
+       MOVE SPACES TO FxReportLine.
+       STRING FxSumCode(FxIdx) DELIMITED BY SIZE
+           "   " FxSumCount(FxIdx) DELIMITED BY SIZE
+           "   " FxSumTotal(FxIdx) DELIMITED BY SIZE
+           "   " FxSumLastRate(FxIdx) DELIMITED BY SIZE
+           INTO FxReportLine
+       END-STRING.
+       WRITE FxReportLine.
