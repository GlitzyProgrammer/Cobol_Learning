@@ -0,0 +1,91 @@
+>>SOURCE FORMAT FREE
+IDENTIFICATION DIVISION.
+PROGRAM-ID. votereg.
+AUTHOR. Lawrence.
+*> Persists the voting eligibility check from coboltut3 (Age > 18)
+*> per citizen instead of just displaying it once and forgetting it.
+
+ENVIRONMENT DIVISION.
+INPUT-OUTPUT SECTION.
+FILE-CONTROL.
+       SELECT VoterFile ASSIGN TO "voter.txt"
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS DYNAMIC
+           RECORD KEY IS CitizenId
+           FILE STATUS IS VoterFileStatus.
+
+DATA DIVISION.
+FILE SECTION.
+FD VoterFile.
+01 VoterRecord.
+       02 CitizenId  PIC 9(7).
+       02 CitizenAge PIC 99.
+       02 VotingStatus PIC 9.
+           88 CanVote VALUE 1.
+           88 CantVote VALUE 0.
+
+WORKING-STORAGE SECTION.
+01 Choice PIC 9.
+01 StayOpen PIC X VALUE 'Y'.
+01 VoterExits PIC X.
+01 VoterFileStatus PIC XX.
+
+PROCEDURE DIVISION.
+StartPara.
+       OPEN I-O VoterFile.
+       IF VoterFileStatus = "35"
+           OPEN OUTPUT VoterFile
+           CLOSE VoterFile
+           OPEN I-O VoterFile
+       END-IF.
+       PERFORM UNTIL StayOpen = 'N'
+           DISPLAY " "
+           DISPLAY "VOTER REGISTER"
+           DISPLAY "1: Add Citizen"
+           DISPLAY "2: Get Citizen"
+           DISPLAY "0: Quit"
+           DISPLAY ": " WITH NO ADVANCING
+           ACCEPT Choice
+           EVALUATE Choice
+               WHEN 1 PERFORM AddCitizen
+               WHEN 2 PERFORM GetCitizen
+               WHEN OTHER MOVE 'N' TO StayOpen
+           END-EVALUATE
+       END-PERFORM.
+       CLOSE VoterFile.
+       STOP RUN.
+
+AddCitizen.
+       DISPLAY " "
+       DISPLAY "Enter Citizen Id: " WITH NO ADVANCING.
+       ACCEPT CitizenId.
+       DISPLAY "Enter Age: " WITH NO ADVANCING.
+       ACCEPT CitizenAge.
+       IF CitizenAge > 18
+           SET CanVote TO TRUE
+       ELSE
+           SET CantVote TO TRUE
+       END-IF
+       WRITE VoterRecord
+           INVALID KEY DISPLAY "Citizen Id Taken"
+       END-WRITE.
+
+GetCitizen.
+       MOVE 'Y' TO VoterExits.
+       DISPLAY " "
+       DISPLAY "Enter Citizen Id: " WITH NO ADVANCING.
+       ACCEPT CitizenId.
+       READ VoterFile
+           INVALID KEY MOVE 'N' TO VoterExits
+       END-READ
+       IF VoterExits = 'N'
+           DISPLAY "Citizen Not Registered"
+       ELSE
+           DISPLAY "Citizen Id: " CitizenId
+           DISPLAY "Age       : " CitizenAge
+           IF CanVote
+               DISPLAY "Eligible  : CAN VOTE"
+           ELSE
+               DISPLAY "Eligible  : CAN'T VOTE"
+           END-IF
+       END-IF.
