@@ -0,0 +1,38 @@
+>>SOURCE FORMAT FREE
+IDENTIFICATION DIVISION.
+PROGRAM-ID. ELAPSED.
+AUTHOR. Lawrence.
+*> Works out the elapsed hours/minutes between two time captures
+*> taken the way AcceptVerb.cbl takes CurrentTime, allowing for the
+*> end time being past midnight (hour rollover).
+
+ENVIRONMENT DIVISION.
+
+DATA DIVISION.
+WORKING-STORAGE SECTION.
+01 WSStartTotalMin PIC 9(4).
+01 WSEndTotalMin   PIC 9(4).
+01 WSElapsedTotalMin PIC 9(4).
+
+    LINKAGE SECTION.
+     01 LStartHour    PIC 99.
+     01 LStartMinute  PIC 99.
+     01 LEndHour      PIC 99.
+     01 LEndMinute    PIC 99.
+     01 LElapsedHour   PIC 99.
+     01 LElapsedMinute PIC 99.
+
+PROCEDURE DIVISION USING LStartHour, LStartMinute, LEndHour, LEndMinute,
+       LElapsedHour, LElapsedMinute.
+       COMPUTE WSStartTotalMin = LStartHour * 60 + LStartMinute.
+       COMPUTE WSEndTotalMin = LEndHour * 60 + LEndMinute.
+       IF WSEndTotalMin < WSStartTotalMin
+           COMPUTE WSElapsedTotalMin =
+               WSEndTotalMin + 1440 - WSStartTotalMin
+       ELSE
+           COMPUTE WSElapsedTotalMin = WSEndTotalMin - WSStartTotalMin
+       END-IF.
+       DIVIDE WSElapsedTotalMin BY 60
+           GIVING LElapsedHour REMAINDER LElapsedMinute.
+
+EXIT PROGRAM.
