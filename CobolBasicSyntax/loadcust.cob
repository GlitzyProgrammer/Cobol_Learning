@@ -0,0 +1,120 @@
+>>SOURCE FORMAT FREE
+IDENTIFICATION DIVISION.
+PROGRAM-ID. loadcust.
+AUTHOR. Lawrence.
+*> Reads the line-sequential extract built by coboltutf/coboltutf2 and
+*> loads each record into the indexed master kept by coboltutf3,
+*> skipping any IDNum already on file.
+
+ENVIRONMENT DIVISION.
+CONFIGURATION SECTION.
+SPECIAL-NAMES.
+*> Same allowed-character set coboltutdf3/If_statements/VALCHECK use
+*> to validate a name on entry - used here to cleanse one already on
+*> the extract instead of rejecting it.
+    CLASS RealName IS "A" THRU "Z", "a" THRU "z", "'", SPACE.
+INPUT-OUTPUT SECTION.
+FILE-CONTROL.
+       SELECT CustomerFile ASSIGN TO "Customer.dat"
+           ORGANIZATION IS LINE SEQUENTIAL.
+
+       SELECT CustomerMaster ASSIGN TO "customer.txt"
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS DYNAMIC
+           RECORD KEY IS MIDNum
+           ALTERNATE RECORD KEY IS MLastName WITH DUPLICATES.
+
+DATA DIVISION.
+FILE SECTION.
+FD CustomerFile.
+01 CustomerData.
+       02 IDNum  PIC 9(5).
+       02 CustName.
+           03 FirstName PIC X(15).
+           03 FirstNameChars REDEFINES FirstName
+                   PIC X OCCURS 15 TIMES.
+           03 LastName PIC X(15).
+           03 LastNameChars REDEFINES LastName
+                   PIC X OCCURS 15 TIMES.
+
+FD CustomerMaster.
+01 MasterData.
+       02 MIDNum PIC 9(5).
+       02 MCustName.
+           03 MFirstName PIC X(15).
+           03 MLastName PIC X(15).
+       02 MCustStatus PIC X(1).
+      *> Kept in step with coboltutf3's CustomerData layout so this
+      *> shares the same indexed file without misaligning records.
+       02 MInactiveDate.
+           03 MInactYear  PIC 9(4).
+           03 MInactMonth PIC 99.
+           03 MInactDay   PIC 99.
+
+WORKING-STORAGE SECTION.
+01 WSEOF PIC X VALUE 'N'.
+01 LoadedCount PIC 9(5) VALUE 0.
+01 SkippedCount PIC 9(5) VALUE 0.
+01 CleansedCount PIC 9(5) VALUE 0.
+01 WSTally PIC 9(3) VALUE 0.
+01 WSCharIdx PIC 99 VALUE 0.
+
+PROCEDURE DIVISION.
+MainPara.
+       OPEN INPUT CustomerFile.
+       OPEN I-O CustomerMaster.
+       PERFORM UNTIL WSEOF = 'Y'
+           READ CustomerFile
+               AT END MOVE 'Y' TO WSEOF
+               NOT AT END PERFORM LoadOneRecord
+           END-READ
+       END-PERFORM.
+       DISPLAY "Records loaded  : " LoadedCount.
+       DISPLAY "Records skipped : " SkippedCount " (IDNum already on file)".
+       DISPLAY "Records cleansed: " CleansedCount " (non-alphabetic characters removed)".
+       CLOSE CustomerFile, CustomerMaster.
+       STOP RUN.
+
+LoadOneRecord.
+      *> Strip any embedded null/control bytes and any other
+      *> non-alphabetic character out of the name fields before they
+      *> reach the master - data extracted from some upstream systems
+      *> carries these and they corrupt anything that later STRINGs
+      *> the name together.
+       MOVE 0 TO WSTally.
+       INSPECT FirstName TALLYING WSTally FOR ALL LOW-VALUE.
+       INSPECT LastName TALLYING WSTally FOR ALL LOW-VALUE.
+       IF WSTally > 0
+           INSPECT FirstName REPLACING ALL LOW-VALUE BY SPACE
+           INSPECT LastName REPLACING ALL LOW-VALUE BY SPACE
+       END-IF
+       PERFORM CleanseFirstNameChars
+           VARYING WSCharIdx FROM 1 BY 1 UNTIL WSCharIdx > 15
+       PERFORM CleanseLastNameChars
+           VARYING WSCharIdx FROM 1 BY 1 UNTIL WSCharIdx > 15
+       IF WSTally > 0
+           ADD 1 TO CleansedCount
+       END-IF.
+       MOVE IDNum TO MIDNum.
+       MOVE FirstName TO MFirstName.
+       MOVE LastName TO MLastName.
+       MOVE 'A' TO MCustStatus.
+       MOVE ZEROS TO MInactiveDate.
+       WRITE MasterData
+           INVALID KEY ADD 1 TO SkippedCount
+           NOT INVALID KEY ADD 1 TO LoadedCount
+       END-WRITE.
+
+CleanseFirstNameChars.
+       IF FirstNameChars(WSCharIdx) NOT = SPACE
+               AND FirstNameChars(WSCharIdx) NOT IS RealName
+           MOVE SPACE TO FirstNameChars(WSCharIdx)
+           ADD 1 TO WSTally
+       END-IF.
+
+CleanseLastNameChars.
+       IF LastNameChars(WSCharIdx) NOT = SPACE
+               AND LastNameChars(WSCharIdx) NOT IS RealName
+           MOVE SPACE TO LastNameChars(WSCharIdx)
+           ADD 1 TO WSTally
+       END-IF.
