@@ -0,0 +1,19 @@
+>>SOURCE FORMAT FREE
+IDENTIFICATION DIVISION.
+PROGRAM-ID. GETDIFF.
+AUTHOR. Lawrence.
+
+ENVIRONMENT DIVISION.
+
+DATA DIVISION.
+    LINKAGE SECTION.
+     01 LNum1 PIC 9 VALUE 5.
+     01 LNum2 PIC 9 VALUE 4.
+     01 LDiff1 PIC S99.
+*> Built the same way as GETSUM -
+*> cobc -m --free GETDIFF.cob
+
+PROCEDURE DIVISION USING LNum1, LNum2, LDiff1.
+       COMPUTE LDiff1 = LNum1 - LNum2.
+
+EXIT PROGRAM.
