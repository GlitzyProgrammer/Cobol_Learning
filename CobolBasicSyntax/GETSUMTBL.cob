@@ -0,0 +1,26 @@
+>>SOURCE FORMAT FREE
+IDENTIFICATION DIVISION.
+PROGRAM-ID. GETSUMTBL.
+AUTHOR. Lawrence.
+*> Same idea as GETSUM, but generalized to add up however many
+*> entries the caller has loaded into a table instead of just two
+*> numbers.
+
+ENVIRONMENT DIVISION.
+
+DATA DIVISION.
+    LINKAGE SECTION.
+     01 LNumTable.
+         02 LNum PIC 9(5) OCCURS 1 TO 20 TIMES
+             DEPENDING ON LCount INDEXED BY LIdx.
+     01 LCount PIC 99 VALUE 0.
+     01 LSumTbl PIC 9(7).
+
+PROCEDURE DIVISION USING LNumTable, LCount, LSumTbl.
+       MOVE 0 TO LSumTbl.
+       PERFORM AddOneEntry VARYING LIdx FROM 1 BY 1 UNTIL LIdx > LCount.
+
+EXIT PROGRAM.
+
+AddOneEntry.
+       ADD LNum(LIdx) TO LSumTbl.
