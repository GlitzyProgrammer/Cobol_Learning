@@ -0,0 +1,19 @@
+>>SOURCE FORMAT FREE
+IDENTIFICATION DIVISION.
+PROGRAM-ID. GETPROD.
+AUTHOR. Lawrence.
+
+ENVIRONMENT DIVISION.
+
+DATA DIVISION.
+    LINKAGE SECTION.
+     01 LNum1 PIC 9 VALUE 5.
+     01 LNum2 PIC 9 VALUE 4.
+     01 LProd1 PIC 99.
+*> Built the same way as GETSUM -
+*> cobc -m --free GETPROD.cob
+
+PROCEDURE DIVISION USING LNum1, LNum2, LProd1.
+       COMPUTE LProd1 = LNum1 * LNum2.
+
+EXIT PROGRAM.
