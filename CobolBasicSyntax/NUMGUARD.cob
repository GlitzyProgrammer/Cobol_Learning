@@ -0,0 +1,44 @@
+>>SOURCE FORMAT FREE
+IDENTIFICATION DIVISION.
+PROGRAM-ID. NUMGUARD.
+AUTHOR. Lawrence.
+*> Checks whether a value would be truncated the way Datatypes.cbl's
+*> SalePrice demo truncates 93425.157 down to 3425.15 when it is
+*> moved into a field with fewer integer or decimal digits, so a
+*> caller can warn instead of silently losing digits the way that
+*> demo does.
+
+ENVIRONMENT DIVISION.
+
+DATA DIVISION.
+WORKING-STORAGE SECTION.
+01 WSIntPart    PIC 9(9).
+01 WSIntLimit   PIC 9(9).
+01 WSFrac       PIC 9(6).
+01 WSFracLimit  PIC 9(6).
+01 WSFracQuot   PIC 9(6).
+01 WSFracRem    PIC 9(6).
+
+    LINKAGE SECTION.
+     01 LSourceValue   PIC 9(9)V9(6).
+     01 LMaxIntDigits  PIC 9.
+     01 LMaxDecDigits  PIC 9.
+     01 LTruncated     PIC X.
+
+PROCEDURE DIVISION USING LSourceValue, LMaxIntDigits, LMaxDecDigits,
+       LTruncated.
+       MOVE 'N' TO LTruncated.
+       MOVE LSourceValue TO WSIntPart.
+       COMPUTE WSIntLimit = 10 ** LMaxIntDigits.
+       IF WSIntPart >= WSIntLimit
+           MOVE 'Y' TO LTruncated
+       END-IF.
+       COMPUTE WSFrac = (LSourceValue - WSIntPart) * 1000000.
+       COMPUTE WSFracLimit = 10 ** (6 - LMaxDecDigits).
+       DIVIDE WSFrac BY WSFracLimit
+           GIVING WSFracQuot REMAINDER WSFracRem.
+       IF WSFracRem > 0
+           MOVE 'Y' TO LTruncated
+       END-IF.
+
+EXIT PROGRAM.
