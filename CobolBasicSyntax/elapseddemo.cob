@@ -0,0 +1,31 @@
+>>SOURCE FORMAT FREE
+IDENTIFICATION DIVISION.
+PROGRAM-ID. elapseddemo.
+AUTHOR. Lawrence.
+*> Demonstrates the ELAPSED subprogram by asking the operator for a
+*> start and end clock-in time (HHMM) and showing the hours/minutes
+*> between them.
+
+ENVIRONMENT DIVISION.
+
+DATA DIVISION.
+WORKING-STORAGE SECTION.
+01 StartTime.
+       02 StartHour   PIC 99.
+       02 StartMinute PIC 99.
+01 EndTime.
+       02 EndHour     PIC 99.
+       02 EndMinute   PIC 99.
+01 ElapsedHour PIC 99.
+01 ElapsedMinute PIC 99.
+
+PROCEDURE DIVISION.
+MainPara.
+       DISPLAY "Start time (HHMM): " WITH NO ADVANCING.
+       ACCEPT StartTime.
+       DISPLAY "End time (HHMM)  : " WITH NO ADVANCING.
+       ACCEPT EndTime.
+       CALL 'ELAPSED' USING StartHour, StartMinute, EndHour, EndMinute,
+           ElapsedHour, ElapsedMinute.
+       DISPLAY "Elapsed time: " ElapsedHour "h " ElapsedMinute "m".
+       STOP RUN.
