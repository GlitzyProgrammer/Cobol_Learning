@@ -4,9 +4,6 @@ PROGRAM-ID. coboltut3.
 AUTHOR. Lawrence.
 
 ENVIRONMENT DIVISION.
-CONFIGURATION SECTION.
-SPECIAL-NAMES.
-    CLASS PassingScore IS "A" THRU "C", "D".
 
 DATA DIVISION.
 FILE SECTION.
@@ -15,6 +12,11 @@ WORKING-STORAGE SECTION.
 01 Age PIC 99 VALUE 0.
 01 Grade PIC 99 VALUE 0.
 01 Score PIC X(1) VALUE "B".
+*> Wide staging field so VALCHECK's PassingScore class test can be
+*> reused here the same way AddStudent stages a name into a 30-byte
+*> field before handing it to VALCHECK.
+01 ScoreCandidate PIC X(30).
+01 ScoreValid PIC X.
 01 Voting PIC 9 VALUE 0.
            88 CanVote VALUE 1.
            88 CantVote VALUE 0.
@@ -52,7 +54,9 @@ END-IF
 
 
 
-IF Score IS PassingScore THEN
+MOVE Score TO ScoreCandidate
+CALL 'VALCHECK' USING ScoreCandidate, "GRADE", ScoreValid
+IF ScoreValid = 'Y' THEN
     DISPLAY " You Passed"
 ELSE
     DISPLAY " ry Again"
