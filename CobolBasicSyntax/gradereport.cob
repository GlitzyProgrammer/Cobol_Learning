@@ -0,0 +1,80 @@
+>>SOURCE FORMAT FREE
+IDENTIFICATION DIVISION.
+PROGRAM-ID. gradereport.
+AUTHOR. Lawrence.
+*> Batch version of the age/grade placement logic from coboltut3 -
+*> reads a file of ages instead of prompting one at a time and
+*> writes the placement for each onto a report.
+
+ENVIRONMENT DIVISION.
+INPUT-OUTPUT SECTION.
+FILE-CONTROL.
+       SELECT AgesFile ASSIGN TO "ages.dat"
+           ORGANIZATION IS LINE SEQUENTIAL.
+
+       SELECT GradeReport ASSIGN TO "GradeReport.rpt"
+           ORGANIZATION IS LINE SEQUENTIAL.
+
+DATA DIVISION.
+FILE SECTION.
+FD AgesFile.
+01 AgeRecord PIC 99.
+
+FD GradeReport.
+01 PrintLine PIC X(40).
+
+WORKING-STORAGE SECTION.
+01 Age PIC 99 VALUE 0.
+01 Grade PIC 99 VALUE 0.
+01 AgesEOF PIC X VALUE 'N'.
+01 DetailLine.
+       02 PrnAge PIC Z9.
+       02 FILLER PIC X(4) VALUE SPACE.
+       02 PrnPlacement PIC X(20).
+
+PROCEDURE DIVISION.
+MainPara.
+       OPEN INPUT AgesFile.
+       OPEN OUTPUT GradeReport.
+       READ AgesFile
+           AT END MOVE 'Y' TO AgesEOF
+       END-READ.
+       PERFORM UNTIL AgesEOF = 'Y'
+           MOVE AgeRecord TO Age
+           PERFORM PlaceOneAge
+           READ AgesFile
+               AT END MOVE 'Y' TO AgesEOF
+           END-READ
+       END-PERFORM.
+       CLOSE AgesFile, GradeReport.
+      *> GOBACK returns control to mastermenu when this program is
+      *> CALLed from there, and behaves exactly like STOP RUN when
+      *> run standalone.
+       GOBACK.
+
+PlaceOneAge.
+       MOVE Age TO PrnAge.
+       MOVE SPACES TO PrnPlacement.
+       IF Age < 5
+           MOVE "Go home" TO PrnPlacement
+       ELSE
+           IF Age = 6
+               MOVE "Go to grade 1" TO PrnPlacement
+           ELSE
+               IF Age > 5 AND Age < 18
+                   COMPUTE Grade = Age - 5
+                   MOVE "To grade" TO PrnPlacement
+                   STRING "To grade " Grade DELIMITED BY SIZE
+                       INTO PrnPlacement
+                   END-STRING
+               ELSE
+                   IF Age >= 18
+                       MOVE "Go to college" TO PrnPlacement
+                   END-IF
+      *> age 5 matches none of the four placement rules above, just
+      *> as it matched none of coboltut3's original four independent
+      *> IFs - left blank rather than falling into "Go to college".
+               END-IF
+           END-IF
+       END-IF.
+       WRITE PrintLine FROM DetailLine.
