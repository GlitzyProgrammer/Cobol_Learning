@@ -0,0 +1,148 @@
+>>SOURCE FORMAT FREE
+IDENTIFICATION DIVISION.
+PROGRAM-ID. batchval.
+AUTHOR. Lawrence.
+*> Batch counterpart to If_statements.cbl's interactive hex/name/city
+*> checks: reads a file of candidate values and writes one pass/fail
+*> line per candidate instead of prompting the operator one at a
+*> time. Name and hex checks go through VALCHECK; city codes are
+*> checked the same way If_statements.cbl's LookupCity does, against
+*> the same cities.dat master.
+
+ENVIRONMENT DIVISION.
+INPUT-OUTPUT SECTION.
+FILE-CONTROL.
+       SELECT OPTIONAL CandidateFile ASSIGN TO "candidates.dat"
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS CandFileStatus.
+
+       SELECT OPTIONAL CityFile ASSIGN TO "cities.dat"
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS CityFileStatus.
+
+       SELECT ValidationReport ASSIGN TO "ValidationReport.rpt"
+           ORGANIZATION IS LINE SEQUENTIAL.
+
+DATA DIVISION.
+FILE SECTION.
+FD CandidateFile.
+01 CandRecord.
+       02 CandType  PIC X(4).
+       02 FILLER    PIC X.
+       02 CandValue PIC X(30).
+
+FD CityFile.
+01 CityRecord.
+       02 FileCityCode PIC 9.
+       02 FileCityName PIC X(15).
+
+FD ValidationReport.
+01 ReportLine PIC X(60).
+
+WORKING-STORAGE SECTION.
+01 CandFileStatus PIC XX.
+01 CityFileStatus PIC XX.
+01 WSEOF PIC X VALUE 'N'.
+01 CityFileEOF PIC X VALUE 'N'.
+01 CityTable.
+       02 CityEntry OCCURS 0 TO 10 TIMES
+               DEPENDING ON CityCount
+               INDEXED BY CityIdx.
+           03 TblCityCode PIC 9.
+           03 TblCityName PIC X(15).
+01 CityCount PIC 99 VALUE ZERO.
+01 CandCityCode PIC 9.
+01 CandValid PIC X.
+01 PassCount PIC 9(5) VALUE 0.
+01 FailCount PIC 9(5) VALUE 0.
+
+PROCEDURE DIVISION.
+MainPara.
+       CALL 'SESSLOG' USING "START", "batchval", SPACES.
+       PERFORM LoadCityTable.
+       OPEN INPUT CandidateFile.
+       IF CandFileStatus = "35"
+           DISPLAY "No candidates.dat found - nothing to validate"
+       ELSE
+           OPEN OUTPUT ValidationReport
+           MOVE "TYPE  VALUE                           RESULT" TO
+               ReportLine
+           WRITE ReportLine
+           PERFORM UNTIL WSEOF = 'Y'
+               READ CandidateFile
+                   AT END MOVE 'Y' TO WSEOF
+                   NOT AT END PERFORM ValidateOneCandidate
+               END-READ
+           END-PERFORM
+           CLOSE CandidateFile, ValidationReport
+           DISPLAY "Pass: " PassCount " Fail: " FailCount
+           DISPLAY "Report written to ValidationReport.rpt"
+       END-IF.
+       CALL 'SESSLOG' USING "END  ", "batchval", SPACES.
+      *> GOBACK returns control to mastermenu when this program is
+      *> CALLed from there, and behaves exactly like STOP RUN when
+      *> run standalone.
+       GOBACK.
+
+LoadCityTable.
+       OPEN INPUT CityFile.
+       IF CityFileStatus = "35"
+           CONTINUE
+       ELSE
+           PERFORM UNTIL CityFileEOF = 'Y'
+               READ CityFile
+                   AT END MOVE 'Y' TO CityFileEOF
+                   NOT AT END PERFORM AddCityEntry
+               END-READ
+           END-PERFORM
+           CLOSE CityFile
+       END-IF.
+
+AddCityEntry.
+       ADD 1 TO CityCount.
+       MOVE FileCityCode TO TblCityCode(CityCount).
+       MOVE FileCityName TO TblCityName(CityCount).
+
+ValidateOneCandidate.
+       EVALUATE CandType
+           WHEN "NAME"
+               CALL 'VALCHECK' USING CandValue, "NAME", CandValid
+           WHEN "HEX "
+               CALL 'VALCHECK' USING CandValue, "HEX ", CandValid
+           WHEN "CITY"
+               PERFORM ValidateCandidateCity
+           WHEN OTHER
+               MOVE 'N' TO CandValid
+       END-EVALUATE.
+       PERFORM WriteReportLine.
+
+ValidateCandidateCity.
+       MOVE CandValue(1:1) TO CandCityCode.
+       MOVE 'N' TO CandValid.
+       IF CityCount > ZERO
+           SET CityIdx TO 1
+           SEARCH CityEntry
+               AT END CONTINUE
+               WHEN TblCityCode(CityIdx) = CandCityCode
+                   MOVE 'Y' TO CandValid
+           END-SEARCH
+       END-IF.
+
+WriteReportLine.
+       MOVE SPACES TO ReportLine.
+       IF CandValid = 'Y'
+           ADD 1 TO PassCount
+           STRING CandType DELIMITED BY SIZE
+               " " CandValue DELIMITED BY SIZE
+               " PASS" DELIMITED BY SIZE
+               INTO ReportLine
+           END-STRING
+       ELSE
+           ADD 1 TO FailCount
+           STRING CandType DELIMITED BY SIZE
+               " " CandValue DELIMITED BY SIZE
+               " FAIL" DELIMITED BY SIZE
+               INTO ReportLine
+           END-STRING
+       END-IF.
+       WRITE ReportLine.
