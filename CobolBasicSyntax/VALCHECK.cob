@@ -0,0 +1,43 @@
+>>SOURCE FORMAT FREE
+IDENTIFICATION DIVISION.
+PROGRAM-ID. VALCHECK.
+AUTHOR. Lawrence.
+*> Centralizes the RealName, HexNumber and PassingScore class tests
+*> that coboltutdf3.cob, If_statements.cbl and coboltut3.cob each
+*> define locally in their own SPECIAL-NAMES paragraph, so a new
+*> caller can run the same checks without redeclaring the classes
+*> itself.
+
+ENVIRONMENT DIVISION.
+CONFIGURATION SECTION.
+SPECIAL-NAMES.
+    CLASS RealName     IS "A" THRU "Z", "a" THRU "z", "'", SPACE.
+    CLASS HexNumber    IS "0" THRU "9", "A" THRU "F".
+    CLASS PassingScore IS "A" THRU "C", "D".
+
+DATA DIVISION.
+    LINKAGE SECTION.
+     01 LCandidate  PIC X(30).
+     01 LCheckType  PIC X(4).
+     01 LValid      PIC X.
+
+PROCEDURE DIVISION USING LCandidate, LCheckType, LValid.
+       MOVE 'N' TO LValid.
+       EVALUATE LCheckType
+           WHEN "NAME"
+               IF LCandidate NOT = SPACES AND LCandidate IS RealName
+                   MOVE 'Y' TO LValid
+               END-IF
+           WHEN "HEX "
+               IF LCandidate NOT = SPACES AND LCandidate IS HexNumber
+                   MOVE 'Y' TO LValid
+               END-IF
+           WHEN "GRADE"
+               IF LCandidate(1:1) IS PassingScore
+                   MOVE 'Y' TO LValid
+               END-IF
+           WHEN OTHER
+               CONTINUE
+       END-EVALUATE.
+
+EXIT PROGRAM.
