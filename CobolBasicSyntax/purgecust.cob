@@ -0,0 +1,148 @@
+>>SOURCE FORMAT FREE
+IDENTIFICATION DIVISION.
+PROGRAM-ID. purgecust.
+AUTHOR. Lawrence.
+*> Retention batch job: archives and removes customers that have
+*> been soft-deleted (coboltutf3's DeleteCust) for longer than an
+*> operator-supplied number of years, using the InactiveDate stamp
+*> DeleteCust now writes.
+
+ENVIRONMENT DIVISION.
+INPUT-OUTPUT SECTION.
+FILE-CONTROL.
+       SELECT CustomerMaster ASSIGN TO "customer.txt"
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS DYNAMIC
+           RECORD KEY IS MIDNum
+           ALTERNATE RECORD KEY IS MLastName WITH DUPLICATES.
+
+       SELECT OPTIONAL ArchiveFile ASSIGN TO "custarchive.dat"
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS ArchiveFileStatus.
+
+       *> A PURGE line per archived record, so reconcust.cob's
+       *> audit-trail reconciliation can account for records this
+       *> job removes instead of only ever seeing them as a
+       *> permanent drop against the ADD entries.
+       SELECT OPTIONAL AuditFile ASSIGN TO "custaudit.log"
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS AuditFileStatus.
+
+DATA DIVISION.
+FILE SECTION.
+FD CustomerMaster.
+01 MasterData.
+       02 MIDNum PIC 9(5).
+       02 MCustName.
+           03 MFirstName PIC X(15).
+           03 MLastName PIC X(15).
+       02 MCustStatus PIC X(1).
+           88 MCustInactive VALUE 'I'.
+       02 MInactiveDate.
+           03 MInactYear  PIC 9(4).
+           03 MInactMonth PIC 99.
+           03 MInactDay   PIC 99.
+
+FD ArchiveFile.
+01 ArchiveLine PIC X(80).
+
+FD AuditFile.
+01 AuditLine PIC X(100).
+
+WORKING-STORAGE SECTION.
+01 WSEOF PIC X VALUE 'N'.
+01 ArchiveFileStatus PIC XX.
+01 AuditFileStatus PIC XX.
+01 RetentionYears PIC 99.
+01 PurgedCount PIC 9(5) VALUE 0.
+01 KeptCount PIC 9(5) VALUE 0.
+01 TodayDate.
+       02 TodayYear  PIC 9(4).
+       02 TodayMonth PIC 99.
+       02 TodayDay   PIC 99.
+*> Compared against InactiveDate as one 8-digit number, not just
+*> TodayYear - MInactYear, so a December inactivation isn't purged
+*> after a single calendar-year rollover.
+01 CutoffDate PIC 9(8).
+01 InactiveAsNumber PIC 9(8).
+
+PROCEDURE DIVISION.
+MainPara.
+       CALL 'SESSLOG' USING "START", "purgecust", SPACES.
+       DISPLAY "Purge customers inactive how many years or more? "
+           WITH NO ADVANCING.
+       ACCEPT RetentionYears.
+       ACCEPT TodayDate FROM DATE YYYYMMDD.
+       COMPUTE CutoffDate = (TodayYear - RetentionYears) * 10000
+           + TodayMonth * 100 + TodayDay.
+       OPEN I-O CustomerMaster.
+       OPEN EXTEND ArchiveFile.
+       IF ArchiveFileStatus = "35"
+           OPEN OUTPUT ArchiveFile
+           CLOSE ArchiveFile
+           OPEN EXTEND ArchiveFile
+       END-IF.
+       OPEN EXTEND AuditFile.
+       IF AuditFileStatus = "35"
+           OPEN OUTPUT AuditFile
+           CLOSE AuditFile
+           OPEN EXTEND AuditFile
+       END-IF.
+       MOVE LOW-VALUES TO MIDNum.
+       START CustomerMaster KEY IS NOT LESS THAN MIDNum
+           INVALID KEY MOVE 'Y' TO WSEOF
+       END-START.
+       PERFORM UNTIL WSEOF = 'Y'
+           READ CustomerMaster NEXT RECORD
+               AT END MOVE 'Y' TO WSEOF
+           END-READ
+           IF WSEOF = 'N'
+               PERFORM ConsiderOneCustomer
+           END-IF
+       END-PERFORM.
+       DISPLAY "Customers purged : " PurgedCount.
+       DISPLAY "Customers kept    : " KeptCount.
+       CLOSE CustomerMaster, ArchiveFile, AuditFile.
+       CALL 'SESSLOG' USING "END  ", "purgecust", SPACES.
+       STOP RUN.
+
+ConsiderOneCustomer.
+       IF MCustInactive AND MInactYear NOT = ZERO
+           COMPUTE InactiveAsNumber = MInactYear * 10000
+               + MInactMonth * 100 + MInactDay
+           IF InactiveAsNumber <= CutoffDate
+               PERFORM ArchiveAndPurge
+           ELSE
+               ADD 1 TO KeptCount
+           END-IF
+       ELSE
+           ADD 1 TO KeptCount
+       END-IF.
+
+ArchiveAndPurge.
+       MOVE SPACES TO ArchiveLine.
+       STRING MIDNum DELIMITED BY SIZE
+           " " MFirstName DELIMITED BY SPACE
+           " " MLastName DELIMITED BY SPACE
+           " inactive since " MInactMonth DELIMITED BY SIZE
+           "/" MInactDay DELIMITED BY SIZE
+           "/" MInactYear DELIMITED BY SIZE
+           INTO ArchiveLine
+       END-STRING.
+       WRITE ArchiveLine.
+       MOVE SPACES TO AuditLine.
+       STRING MIDNum DELIMITED BY SIZE
+           " PURGE " DELIMITED BY SIZE
+           "inactive since " DELIMITED BY SIZE
+           MInactMonth DELIMITED BY SIZE
+           "/" DELIMITED BY SIZE
+           MInactDay DELIMITED BY SIZE
+           "/" DELIMITED BY SIZE
+           MInactYear DELIMITED BY SIZE
+           INTO AuditLine
+       END-STRING.
+       WRITE AuditLine.
+       DELETE CustomerMaster
+           INVALID KEY DISPLAY "Could not purge " MIDNum
+       END-DELETE.
+       ADD 1 TO PurgedCount.
