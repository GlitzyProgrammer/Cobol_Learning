@@ -0,0 +1,24 @@
+>>SOURCE FORMAT FREE
+IDENTIFICATION DIVISION.
+PROGRAM-ID. GETQUOT.
+AUTHOR. Lawrence.
+
+ENVIRONMENT DIVISION.
+
+DATA DIVISION.
+    LINKAGE SECTION.
+     01 LNum1 PIC 9 VALUE 5.
+     01 LNum2 PIC 9 VALUE 4.
+     01 LQuot1 PIC 99V99.
+*> 'O' - quotient computed OK, 'E' - divide by zero or overflowed LQuot1
+     01 LQuotStatus PIC X VALUE 'O'.
+*> Built the same way as GETSUM -
+*> cobc -m --free GETQUOT.cob
+
+PROCEDURE DIVISION USING LNum1, LNum2, LQuot1, LQuotStatus.
+       MOVE 'O' TO LQuotStatus
+       COMPUTE LQuot1 = LNum1 / LNum2
+           ON SIZE ERROR MOVE 'E' TO LQuotStatus
+       END-COMPUTE.
+
+EXIT PROGRAM.
