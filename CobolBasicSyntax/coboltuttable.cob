@@ -4,9 +4,58 @@ PROGRAM-ID. coboltuttable.
 AUTHOR. Lawrence.
 
 ENVIRONMENT DIVISION.
+INPUT-OUTPUT SECTION.
+FILE-CONTROL.
+    SELECT OrderFile ASSIGN TO "order.dat"
+        ORGANIZATION IS INDEXED
+        ACCESS MODE IS DYNAMIC
+        RECORD KEY IS FileProdName
+        FILE STATUS IS OrderFileStatus.
+
+    *> Looked up so an order can be billed to an existing customer
+    *> from coboltutf3's indexed master.
+    SELECT CustomerFile ASSIGN TO "customer.txt"
+        ORGANIZATION IS INDEXED
+        ACCESS MODE IS DYNAMIC
+        RECORD KEY IS IDNum
+        FILE STATUS IS InvCustFileStatus.
+
+    *> One line per order, linking the customer to the order total -
+    *> appended the same way AuditFile/SessionLog are appended.
+    SELECT OPTIONAL InvoiceFile ASSIGN TO "invoice.dat"
+        ORGANIZATION IS LINE SEQUENTIAL
+        FILE STATUS IS InvoiceFileStatus.
 
 DATA DIVISION.
+FILE SECTION.
+FD OrderFile.
+01 FileProductRec.
+    02 FileProdName PIC X(10).
+    02 FileSizeCount PIC 9(2).
+    02 FileProdSize OCCURS 1 TO 10 TIMES DEPENDING ON FileSizeCount.
+        03 FileSizeType PIC A.
+        03 FileProdPrice PIC 9(3)V99.
+        03 FileQtyOnHand PIC 9(4).
+
+FD CustomerFile.
+01 CustomerData.
+    02 IDNum PIC 9(5).
+    02 CustName.
+        03 FirstName PIC X(15).
+        03 LastName PIC X(15).
+    02 CustStatus PIC X(1).
+    *> Kept in step with coboltutf3's CustomerData layout so this
+    *> shares the same indexed file without misaligning records.
+    02 InactiveDate.
+        03 InactYear  PIC 9(4).
+        03 InactMonth PIC 99.
+        03 InactDay   PIC 99.
+
+FD InvoiceFile.
+01 InvoiceLine PIC X(80).
+
 WORKING-STORAGE SECTION.
+01 OrderFileStatus PIC XX.
 *> Indexes are called subscripts 
 *> Tables can contain multiple data items
 01 Table1. 
@@ -17,13 +66,49 @@ WORKING-STORAGE SECTION.
         03 FName PIC X(15).
         03 LName PIC X(15).
 
-01 OrderTable. 
-    02 Product OCCURS 2 TIMES INDEXED BY I.
+01 OrderTable.
+    02 Product OCCURS 2 TIMES ASCENDING KEY IS ProdName INDEXED BY I.
         03 ProdName PIC X(10).
-        03 ProdSize OCCURS 3 TIMES INDEXED BY J.
-            04 SizeType PIC A. 
+        03 SizeCount PIC 9(2).
+        03 ProdSize OCCURS 1 TO 10 TIMES DEPENDING ON SizeCount INDEXED BY J.
+            04 SizeType PIC A.
+            04 ProdPrice PIC 9(3)V99.
+            04 QtyOnHand PIC 9(4).
+
+01 OrderTotal PIC 9(5)V99 VALUE 0.
+01 NumSelections PIC 9 VALUE 0.
+01 SelCount PIC 9 VALUE 0.
+01 SelProdName PIC X(10).
+01 SelSizeType PIC A.
+01 InvCustFileStatus PIC XX.
+01 InvoiceFileStatus PIC XX.
+01 InvCustFound PIC X VALUE 'N'.
+01 InvDate.
+    02 InvYear  PIC 99.
+    02 InvMonth PIC 99.
+    02 InvDay   PIC 99.
+01 LowStockLevel PIC 9(4) VALUE 5.
+*> Line items actually sold on this order, so the invoice can list
+*> what was bought instead of just the aggregate order total.
+01 InvoiceItemTable.
+    02 InvoiceItemEntry OCCURS 0 TO 9 TIMES
+            DEPENDING ON InvoiceItemCount
+            INDEXED BY K.
+        03 InvItemProdName PIC X(10).
+        03 InvItemSize     PIC A.
+        03 InvItemPrice    PIC 9(3)V99.
+01 InvoiceItemCount PIC 9 VALUE 0.
+*> Wide holding field so NUMGUARD can check the running order total
+*> before it gets squeezed back into OrderTotal's 5 integer and 2
+*> decimal digits, the same way Arithmetic.cbl's ConvertCurrency
+*> checks WSConvertCheck before narrowing into ConvertedAmount.
+01 WSOrderTotalCheck PIC 9(9)V9(6).
+01 WSOrderTotalTruncated PIC X.
+01 OperatorName PIC X(20).
 
 PROCEDURE DIVISION.
+CALL 'SESSBNR' USING "coboltab", OperatorName.
+CALL 'SESSLOG' USING "START", "coboltab", OperatorName.
 MOVE 'Joy' TO Friend(1)
 MOVE 'Willow' TO Friend(2)
 MOVE 'Ivy' TO Friend(3)
@@ -39,33 +124,191 @@ MOVE 'Petras' TO LName(1).
 DISPLAY CustomerTable.
 DISPLAY CustomerName(1).
 *> Order table
-SET I J TO 1. 
-MOVE 'Blue Shirt' TO Product(I).
-MOVE 'S' TO ProdSize(I,J).
-SET J UP BY 1.  *> increments
-MOVE 'M' TO ProdSize(I,J).
-SET J DOWN BY 1. 
-
-*> filling all informatino in one shot
-MOVE 'BLUE ShirtSMLRed Shirt SML' TO OrderTable.
-PERFORM GetProduct VARYING I FROM 1 BY 1 UNTIL I>2. 
+*> each size now carries its own price, so the fields are loaded
+*> explicitly instead of with the old one-shot literal MOVE
+MOVE 'BLUE Shirt' TO ProdName(1).
+MOVE 3 TO SizeCount(1).
+MOVE 'S' TO SizeType(1,1). MOVE 19.99 TO ProdPrice(1,1). MOVE 12 TO QtyOnHand(1,1).
+MOVE 'M' TO SizeType(1,2). MOVE 21.99 TO ProdPrice(1,2). MOVE 8 TO QtyOnHand(1,2).
+MOVE 'L' TO SizeType(1,3). MOVE 23.99 TO ProdPrice(1,3). MOVE 3 TO QtyOnHand(1,3).
+MOVE 'Red Shirt ' TO ProdName(2).
+MOVE 3 TO SizeCount(2).
+MOVE 'S' TO SizeType(2,1). MOVE 19.99 TO ProdPrice(2,1). MOVE 10 TO QtyOnHand(2,1).
+MOVE 'M' TO SizeType(2,2). MOVE 21.99 TO ProdPrice(2,2). MOVE 6 TO QtyOnHand(2,2).
+MOVE 'L' TO SizeType(2,3). MOVE 23.99 TO ProdPrice(2,3). MOVE 4 TO QtyOnHand(2,3).
+PERFORM GetProduct VARYING I FROM 1 BY 1 UNTIL I>2.
+PERFORM OpenOrderFile.
+PERFORM LoadOrderTable.
+PERFORM SaveOrderTable.
+CLOSE OrderFile.
+PERFORM ComputeOrderTotal.
+*> Re-save so the quantities AddSizePrice decremented during the
+*> order are reflected the next time the order table is loaded.
+PERFORM OpenOrderFile.
+PERFORM SaveOrderTable.
+CLOSE OrderFile.
 GO TO Lookup.
 
+OpenOrderFile.
+    OPEN I-O OrderFile.
+    IF OrderFileStatus = "35"
+        OPEN OUTPUT OrderFile
+        CLOSE OrderFile
+        OPEN I-O OrderFile
+    END-IF.
+
+LoadOrderTable.
+    PERFORM LoadOneProduct VARYING I FROM 1 BY 1 UNTIL I>2.
+
+LoadOneProduct.
+    MOVE ProdName(I) TO FileProdName
+    READ OrderFile
+        INVALID KEY CONTINUE
+        NOT INVALID KEY
+            MOVE FileSizeCount TO SizeCount(I)
+            PERFORM CopyFileSizesIn VARYING J FROM 1 BY 1 UNTIL J>SizeCount(I)
+    END-READ.
+
+CopyFileSizesIn.
+    MOVE FileSizeType(J) TO SizeType(I,J)
+    MOVE FileProdPrice(J) TO ProdPrice(I,J)
+    MOVE FileQtyOnHand(J) TO QtyOnHand(I,J).
+
+SaveOrderTable.
+    PERFORM SaveOneProduct VARYING I FROM 1 BY 1 UNTIL I>2.
+
+SaveOneProduct.
+    MOVE ProdName(I) TO FileProdName
+    MOVE SizeCount(I) TO FileSizeCount
+    PERFORM CopyFileSizesOut VARYING J FROM 1 BY 1 UNTIL J>SizeCount(I)
+    WRITE FileProductRec
+        INVALID KEY REWRITE FileProductRec
+    END-WRITE.
+
+CopyFileSizesOut.
+    MOVE SizeType(I,J) TO FileSizeType(J)
+    MOVE ProdPrice(I,J) TO FileProdPrice(J)
+    MOVE QtyOnHand(I,J) TO FileQtyOnHand(J).
+
 GetProduct.
     DISPLAY PRODUCT(I).
-    PERFORM GetSizes VARYING J FROM 1 BY 1 UNTIL J>3.
+    PERFORM GetSizes VARYING J FROM 1 BY 1 UNTIL J>SizeCount(I).
+
+GetSizes.
+    DISPLAY SizeType(I,J) " $" ProdPrice(I,J).
+
+ComputeOrderTotal.
+    DISPLAY "Customer Id for this order: " WITH NO ADVANCING.
+    ACCEPT IDNum.
+    DISPLAY "How many items in this order (0-9)? " WITH NO ADVANCING.
+    ACCEPT NumSelections.
+    MOVE 0 TO OrderTotal.
+    MOVE 0 TO InvoiceItemCount.
+    PERFORM SelectOneItem VARYING SelCount FROM 1 BY 1 UNTIL SelCount > NumSelections.
+    DISPLAY "Order total: $" OrderTotal.
+    PERFORM WriteInvoice.
 
-GetSizes. 
-    DISPLAY ProdSize(I,J).
+WriteInvoice.
+    MOVE 'N' TO InvCustFound.
+    OPEN INPUT CustomerFile.
+    IF InvCustFileStatus = "35"
+        CONTINUE
+    ELSE
+        READ CustomerFile
+            INVALID KEY CONTINUE
+            NOT INVALID KEY MOVE 'Y' TO InvCustFound
+        END-READ
+        CLOSE CustomerFile
+    END-IF.
+    IF InvCustFound = 'N'
+        DISPLAY "Customer Id not found - invoice not recorded"
+    ELSE
+        ACCEPT InvDate FROM DATE
+        OPEN EXTEND InvoiceFile
+        IF InvoiceFileStatus = "35"
+            OPEN OUTPUT InvoiceFile
+            CLOSE InvoiceFile
+            OPEN EXTEND InvoiceFile
+        END-IF
+        MOVE SPACES TO InvoiceLine
+        STRING IDNum DELIMITED BY SIZE
+            " " FirstName DELIMITED BY SPACE
+            " " LastName DELIMITED BY SPACE
+            " order on " InvMonth DELIMITED BY SIZE
+            "/" InvDay DELIMITED BY SIZE
+            "/" InvYear DELIMITED BY SIZE
+            INTO InvoiceLine
+        END-STRING
+        WRITE InvoiceLine
+        PERFORM WriteInvoiceLineItem
+            VARYING K FROM 1 BY 1 UNTIL K > InvoiceItemCount
+        MOVE SPACES TO InvoiceLine
+        STRING "  Order total: $" OrderTotal DELIMITED BY SIZE
+            INTO InvoiceLine
+        END-STRING
+        WRITE InvoiceLine
+        CLOSE InvoiceFile
+    END-IF.
+
+WriteInvoiceLineItem.
+    MOVE SPACES TO InvoiceLine.
+    STRING "  " InvItemProdName(K) DELIMITED BY SPACE
+        " " InvItemSize(K) DELIMITED BY SIZE
+        " $" InvItemPrice(K) DELIMITED BY SIZE
+        INTO InvoiceLine
+    END-STRING.
+    WRITE InvoiceLine.
+
+SelectOneItem.
+    DISPLAY "Product name: " WITH NO ADVANCING.
+    ACCEPT SelProdName.
+    DISPLAY "Size (S/M/L): " WITH NO ADVANCING.
+    ACCEPT SelSizeType.
+    SEARCH ALL Product
+        AT END DISPLAY 'Product not found'
+        WHEN ProdName(I) = SelProdName
+            PERFORM AddSizePrice
+    END-SEARCH.
+
+AddSizePrice.
+    SET J TO 1.
+    SEARCH ProdSize
+        AT END DISPLAY 'Size not found'
+        WHEN SizeType(I,J) = SelSizeType
+            IF QtyOnHand(I,J) > 0
+                COMPUTE WSOrderTotalCheck = OrderTotal + ProdPrice(I,J)
+                CALL 'NUMGUARD' USING WSOrderTotalCheck, 5, 2,
+                    WSOrderTotalTruncated
+                IF WSOrderTotalTruncated = 'Y'
+                    DISPLAY "Warning: order total will be truncated"
+                END-IF
+                ADD ProdPrice(I,J) TO OrderTotal
+                SUBTRACT 1 FROM QtyOnHand(I,J)
+                IF InvoiceItemCount < 9
+                    ADD 1 TO InvoiceItemCount
+                    MOVE ProdName(I) TO InvItemProdName(InvoiceItemCount)
+                    MOVE SizeType(I,J) TO InvItemSize(InvoiceItemCount)
+                    MOVE ProdPrice(I,J) TO InvItemPrice(InvoiceItemCount)
+                END-IF
+                IF QtyOnHand(I,J) < LowStockLevel
+                    DISPLAY "Low stock warning: " ProdName(I) " " SizeType(I,J)
+                        " only " QtyOnHand(I,J) " left"
+                END-IF
+            ELSE
+                DISPLAY "Out of stock: " ProdName(I) " " SizeType(I,J)
+                    " - not added to order"
+            END-IF
+    END-SEARCH.
 
 Lookup.
-    SET I TO 1. 
-    SEARCH Product
+    SEARCH ALL Product
         AT END DISPLAY 'Product Not Found'
         WHEN ProdName(I) =  'Red Shirt'
             DISPLAY 'Red Shirt Found'
         END-SEARCH.
 
 
-
-STOP RUN.
+CALL 'SESSLOG' USING "END  ", "coboltab", OperatorName.
+*> GOBACK returns control to mastermenu when this program is CALLed
+*> from there, and behaves exactly like STOP RUN when run standalone.
+GOBACK.
