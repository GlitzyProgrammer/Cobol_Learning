@@ -0,0 +1,24 @@
+>>SOURCE FORMAT FREE
+IDENTIFICATION DIVISION.
+PROGRAM-ID. FMTNAME.
+AUTHOR. Lawrence.
+*> Joins a first and last name into one display string, the same
+*> way coboltut9 strings FName and LName together into FLName.
+
+ENVIRONMENT DIVISION.
+
+DATA DIVISION.
+    LINKAGE SECTION.
+     01 LFirstName PIC X(15).
+     01 LLastName  PIC X(15).
+     01 LFullName  PIC X(31).
+
+PROCEDURE DIVISION USING LFirstName, LLastName, LFullName.
+       MOVE SPACES TO LFullName.
+       STRING LFirstName DELIMITED BY SPACE
+           SPACE
+           LLastName DELIMITED BY SPACE
+           INTO LFullName
+       END-STRING.
+
+EXIT PROGRAM.
