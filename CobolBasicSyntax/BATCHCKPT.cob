@@ -0,0 +1,56 @@
+>>SOURCE FORMAT FREE
+IDENTIFICATION DIVISION.
+PROGRAM-ID. BATCHCKPT.
+AUTHOR. Lawrence.
+*> Tells a batch loop whether it has just crossed a checkpoint
+*> interval (every N records), so the caller can display progress
+*> without re-writing the same modulo test in every batch program.
+*> Also writes LRecordCount out to the caller's restart file at
+*> every interval, so a batch job that dies partway through has
+*> somewhere to read its last good position back from instead of
+*> reprocessing from record 1.
+
+ENVIRONMENT DIVISION.
+INPUT-OUTPUT SECTION.
+FILE-CONTROL.
+    SELECT RestartFile ASSIGN TO WSRestartFileName
+        ORGANIZATION IS LINE SEQUENTIAL.
+
+DATA DIVISION.
+FILE SECTION.
+FD RestartFile.
+01 RestartCount PIC 9(5).
+
+WORKING-STORAGE SECTION.
+01 WSRestartFileName PIC X(30).
+01 WSQuotient PIC 9(5).
+01 WSRemainder PIC 9(5).
+
+    LINKAGE SECTION.
+     01 LRecordCount   PIC 9(5).
+     01 LInterval      PIC 9(5).
+     01 LIsCheckpoint  PIC X.
+     01 LRestartFile   PIC X(30).
+
+PROCEDURE DIVISION USING LRecordCount, LInterval, LIsCheckpoint,
+        LRestartFile.
+       MOVE 'N' TO LIsCheckpoint.
+       IF LInterval > 0
+           DIVIDE LRecordCount BY LInterval
+               GIVING WSQuotient REMAINDER WSRemainder
+           IF WSRemainder = 0
+               MOVE 'Y' TO LIsCheckpoint
+               IF LRestartFile NOT = SPACES
+                   PERFORM WriteRestartPosition
+               END-IF
+           END-IF
+       END-IF.
+
+EXIT PROGRAM.
+
+WriteRestartPosition.
+       MOVE LRestartFile TO WSRestartFileName.
+       OPEN OUTPUT RestartFile.
+       MOVE LRecordCount TO RestartCount.
+       WRITE RestartCount.
+       CLOSE RestartFile.
