@@ -0,0 +1,38 @@
+>>SOURCE FORMAT FREE
+IDENTIFICATION DIVISION.
+PROGRAM-ID. SESSBNR.
+AUTHOR. Lawrence.
+*> Greets the operator the way HelloWorld.cbl says hello, then stamps
+*> the greeting with the date/time/username capture AcceptVerb.cbl
+*> demonstrates, so every maintenance program can open with the same
+*> banner instead of repeating the ACCEPTs and DISPLAYs by hand.
+
+ENVIRONMENT DIVISION.
+
+DATA DIVISION.
+WORKING-STORAGE SECTION.
+01 BnrDate.
+    02 BnrYear  PIC 99.
+    02 BnrMonth PIC 99.
+    02 BnrDay   PIC 99.
+01 BnrTime.
+    02 BnrHour   PIC 99.
+    02 BnrMinute PIC 99.
+    02 FILLER    PIC 9(4).
+
+    LINKAGE SECTION.
+     01 LProgramName PIC X(8).
+     01 LUserName     PIC X(20).
+
+PROCEDURE DIVISION USING LProgramName, LUserName.
+       DISPLAY "Please enter your name - " WITH NO ADVANCING.
+       ACCEPT LUserName.
+       ACCEPT BnrDate FROM DATE.
+       ACCEPT BnrTime FROM TIME.
+       DISPLAY "*************".
+       DISPLAY "Hello " LUserName " - welcome to " LProgramName.
+       DISPLAY "Today is " BnrDay "/" BnrMonth "/" BnrYear
+           " - the time is " BnrHour ":" BnrMinute.
+       DISPLAY "*************".
+
+EXIT PROGRAM.
