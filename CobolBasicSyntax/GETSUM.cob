@@ -9,14 +9,19 @@ DATA DIVISION.
     LINKAGE SECTION.
      01 LNum1 PIC 9 VALUE 5.
      01 LNum2 PIC 9 VALUE 4.
-     01 LSum1 PIC 99. 
-*> Copy the values you want to call from your source 
-*> with the alternative procedure 
+     01 LSum1 PIC 99.
+*> 'O' - sum computed OK, 'E' - sum overflowed LSum1
+     01 LSumStatus PIC X VALUE 'O'.
+*> Copy the values you want to call from your source
+*> with the alternative procedure
 *> write exit program instead of Stop run
 *> this is how you complie your  code to call
 *> cobc -m --free GETSUM.cob
 
-PROCEDURE DIVISION USING LNum1, LNum2, LSum1.
-       COMPUTE LSum1= LNum1 + LNum2.
+PROCEDURE DIVISION USING LNum1, LNum2, LSum1, LSumStatus.
+       MOVE 'O' TO LSumStatus
+       COMPUTE LSum1 = LNum1 + LNum2
+           ON SIZE ERROR MOVE 'E' TO LSumStatus
+       END-COMPUTE.
 
 EXIT PROGRAM.
