@@ -11,20 +11,40 @@ FILE-CONTROL.
           
        SELECT CustomerFile ASSIGN TO "Customer.dat"
            ORGANIZATION IS LINE SEQUENTIAL.
-          
+
+       SELECT SortWorkFile ASSIGN TO "sortwk.tmp".
+
+       SELECT CsvFile ASSIGN TO "CustReport.csv"
+           ORGANIZATION IS LINE SEQUENTIAL.
+
+       SELECT ExceptionReport ASSIGN TO "CustExcept.rpt"
+           ORGANIZATION IS LINE SEQUENTIAL.
 
 DATA DIVISION.
-FILE SECTION. 
+FILE SECTION.
 FD CustomerReport.
 01 PrintLine PIC X(44).
 
+FD CsvFile.
+01 CsvLine PIC X(60).
+
+FD ExceptionReport.
+01 ExceptionLine PIC X(60).
+
 FD CustomerFile.
 01 CustomerData.
        02 IDNum  PIC 9(5).
        02 CustName.
            03 FirstName PIC X(15).
-           03 LastName PIC X(15). 
-       88 WSEOF VALUE HIGH-VALUE. 
+           03 LastName PIC X(15).
+       88 WSEOF VALUE HIGH-VALUE.
+
+SD SortWorkFile.
+01 SortRec.
+       02 SrtLastName  PIC X(15).
+       02 SrtFirstName PIC X(15).
+       02 SrtIDNum     PIC 9(5).
+
 WORKING-STORAGE SECTION.
 01 PageHeading. 
        02 FILLER PIC X(13) VALUE "Customer List".
@@ -41,44 +61,164 @@ WORKING-STORAGE SECTION.
        02 PrnFirstName PIC X(15).
        02 FILLER PIC X(2) VALUE SPACE.  
        02 PrnLastName PIC X(15).
-01 ReportFooting PIC X(13) VALUE "END OF REPORT".
+01 ReportFooting.
+       02 FILLER PIC X(13) VALUE "END OF REPORT".
+       02 FILLER PIC X(16) VALUE " - TOTAL CUST: ".
+       02 PrnTotalCust PIC ZZZZ9.
 01 LineCount PIC 99 VALUE ZERO.
        88 NewPageRequired VALUE 40 THRU 99.
 01 PageCount PIC 99 VALUE ZERO.
+01 CustCount PIC 9(5) VALUE ZERO.
+01 SortEOF PIC X VALUE 'N'.
+01 LowID  PIC 9(5) VALUE ZERO.
+01 HighID PIC 9(5) VALUE 99999.
+01 ReportMode PIC 9 VALUE 1.
+       88 ColumnarMode VALUE 1.
+       88 CsvMode      VALUE 2.
+01 ExceptionCount PIC 9(5) VALUE ZERO.
+01 CheckpointInterval PIC 9(5) VALUE 100.
+01 IsCheckpoint PIC X VALUE 'N'.
+*> No restart file name is passed below: the selection loop feeds a
+*> SORT's input procedure, and a SORT has no partial result to
+*> resume from if interrupted, so there is nothing useful to read
+*> back on the next run.
+01 RestartFileName PIC X(30) VALUE SPACES.
+01 SelectedCount PIC 9(5) VALUE ZERO.
+01 PrevLetter PIC X VALUE SPACE.
+01 LetterCount PIC 9(5) VALUE ZERO.
+01 SubtotalLine.
+       02 FILLER PIC X(4) VALUE SPACE.
+       02 FILLER PIC X(10) VALUE "SUBTOTAL: ".
+       02 PrnSubtotal PIC ZZ9.
+       02 FILLER PIC X(10) VALUE " record(s)".
 
 PROCEDURE DIVISION.
 
-OPEN INPUT CustomerFile.   
-OPEN OUTPUT CustomerReport
-PERFORM PrintPageHeading 
-READ CustomerFile 
+MainPara.
+DISPLAY "1: Columnar report  2: CSV export : " WITH NO ADVANCING
+ACCEPT ReportMode
+DISPLAY "Low IDNum to include (blank for all) : " WITH NO ADVANCING
+ACCEPT LowID
+DISPLAY "High IDNum to include (blank for all): " WITH NO ADVANCING
+ACCEPT HighID
+IF HighID = ZERO
+       MOVE 99999 TO HighID
+END-IF
+SORT SortWorkFile ON ASCENDING KEY SrtLastName
+       INPUT PROCEDURE IS SelectCustomers
+       OUTPUT PROCEDURE IS PrintSortedReport
+*> GOBACK returns control to mastermenu when this program is CALLed
+*> from there, and behaves exactly like STOP RUN when run standalone.
+GOBACK.
+
+SelectCustomers.
+OPEN INPUT CustomerFile.
+OPEN OUTPUT ExceptionReport.
+READ CustomerFile
        AT END SET WSEOF TO TRUE
 END-READ
-PERFORM PrintReportBody UNTIL WSEOF
-WRITE Printline FROM ReportFooting AFTER ADVANCING 5 LINES
-CLOSE CustomerFile,CustomerReport.
-STOP RUN.
+PERFORM UNTIL WSEOF
+       IF FirstName = SPACES OR LastName = SPACES
+           PERFORM WriteExceptionLine
+       END-IF
+       IF IDNum >= LowID AND IDNum <= HighID
+           MOVE LastName TO SrtLastName
+           MOVE FirstName TO SrtFirstName
+           MOVE IDNum TO SrtIDNum
+           RELEASE SortRec
+           ADD 1 TO SelectedCount
+           CALL 'BATCHCKPT' USING SelectedCount, CheckpointInterval,
+               IsCheckpoint, RestartFileName
+           IF IsCheckpoint = 'Y'
+               DISPLAY "Selected " SelectedCount " records so far..."
+           END-IF
+       END-IF
+       READ CustomerFile
+           AT END SET WSEOF TO TRUE
+       END-READ
+END-PERFORM
+CLOSE ExceptionReport
+DISPLAY "Incomplete records flagged: " ExceptionCount " (see CustExcept.rpt)"
+CLOSE CustomerFile.
+
+WriteExceptionLine.
+MOVE SPACES TO ExceptionLine
+STRING "IDNum " IDNum DELIMITED BY SIZE
+       " has a blank FirstName or LastName" DELIMITED BY SIZE
+       INTO ExceptionLine
+END-STRING
+WRITE ExceptionLine
+ADD 1 TO ExceptionCount.
 
+PrintSortedReport.
+IF ColumnarMode
+       OPEN OUTPUT CustomerReport
+       PERFORM PrintPageHeading
+ELSE
+       OPEN OUTPUT CsvFile
+       MOVE "IDNum,FirstName,LastName" TO CsvLine
+       WRITE CsvLine
+END-IF
+RETURN SortWorkFile AT END MOVE 'Y' TO SortEOF END-RETURN
+PERFORM PrintSortedBody UNTIL SortEOF = 'Y'
+IF ColumnarMode
+       IF LetterCount > 0
+           PERFORM WriteSubtotal
+       END-IF
+       MOVE CustCount TO PrnTotalCust
+       WRITE Printline FROM ReportFooting AFTER ADVANCING 5 LINES
+       CLOSE CustomerReport
+ELSE
+       CLOSE CsvFile
+END-IF.
 
-PrintPageHeading. 
+PrintPageHeading.
 WRITE PrintLine FROM PageHeading AFTER ADVANCING PAGE
 WRITE PrintLine FROM Heads AFTER ADVANCING 5 LINES
 MOVE 3 TO LineCount
-ADD 1 TO PageCount. 
+ADD 1 TO PageCount.
 
-PrintReportBody. 
+PrintSortedBody.
+IF ColumnarMode
+       PERFORM PrintColumnarDetail
+ELSE
+       PERFORM PrintCsvDetail
+END-IF
+RETURN SortWorkFile AT END MOVE 'Y' TO SortEOF END-RETURN.
+
+PrintColumnarDetail.
 IF NewPageRequired
        MOVE PageCount TO PrnPageNum
-       WRITE PrintLine FROM PageFooting AFTER 
+       WRITE PrintLine FROM PageFooting AFTER
        ADVANCING 5 LINES
        PERFORM PrintPageHeading
 END-IF
-MOVE IDNum TO PrnCustID
-MOVE FirstName to PrnFirstName
-MOVE LastName to PrnLastName
+IF SrtLastName(1:1) NOT = PrevLetter
+       IF LetterCount > 0
+           PERFORM WriteSubtotal
+       END-IF
+       MOVE SrtLastName(1:1) TO PrevLetter
+       MOVE 0 TO LetterCount
+END-IF
+MOVE SrtIDNum TO PrnCustID
+MOVE SrtFirstName to PrnFirstName
+MOVE SrtLastName to PrnLastName
 WRITE PrintLine FROM CustomerDetailLine AFTER ADVANCING 1 LINE
 ADD 1 TO LineCount
-READ CustomerFile 
-       AT END SET WSEOF TO TRUE 
-END-READ.
+ADD 1 TO CustCount
+ADD 1 TO LetterCount.
+
+PrintCsvDetail.
+MOVE SPACES TO CsvLine
+STRING SrtIDNum DELIMITED BY SIZE
+       "," SrtFirstName DELIMITED BY SPACE
+       "," SrtLastName DELIMITED BY SPACE
+       INTO CsvLine
+END-STRING
+WRITE CsvLine
+ADD 1 TO CustCount.
+
+WriteSubtotal.
+MOVE LetterCount TO PrnSubtotal
+WRITE PrintLine FROM SubtotalLine AFTER ADVANCING 2 LINES.
 
