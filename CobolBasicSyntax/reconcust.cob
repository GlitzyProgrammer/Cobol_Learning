@@ -0,0 +1,143 @@
+>>SOURCE FORMAT FREE
+IDENTIFICATION DIVISION.
+PROGRAM-ID. reconcust.
+AUTHOR. Lawrence.
+*> End-of-day check that the indexed customer master agrees with its
+*> own audit trail: every ADD in custaudit.log should correspond to
+*> one record on file, and every DELETE should correspond to one
+*> inactive record. PURGE entries (purgecust.cob's retention job)
+*> remove a record entirely, so they are netted out of both checks
+*> rather than counted as a standing mismatch.
+
+ENVIRONMENT DIVISION.
+INPUT-OUTPUT SECTION.
+FILE-CONTROL.
+       SELECT CustomerMaster ASSIGN TO "customer.txt"
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS DYNAMIC
+           RECORD KEY IS MIDNum
+           ALTERNATE RECORD KEY IS MLastName WITH DUPLICATES.
+
+       SELECT OPTIONAL AuditFile ASSIGN TO "custaudit.log"
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS AuditFileStatus.
+
+DATA DIVISION.
+FILE SECTION.
+FD CustomerMaster.
+01 MasterData.
+       02 MIDNum PIC 9(5).
+       02 MCustName.
+           03 MFirstName PIC X(15).
+           03 MLastName PIC X(15).
+       02 MCustStatus PIC X(1).
+           88 MCustInactive VALUE 'I'.
+       02 MInactiveDate.
+           03 MInactYear  PIC 9(4).
+           03 MInactMonth PIC 99.
+           03 MInactDay   PIC 99.
+
+FD AuditFile.
+01 AuditLineIn PIC X(100).
+*> Pulls the IDNum and action back out of the line WriteAuditEntry
+*> built in coboltutf3 - " IDNum ACTION OLD:.../... NEW:... ON ... ".
+01 AuditLineFields REDEFINES AuditLineIn.
+       02 RAuditIDNum PIC X(5).
+       02 FILLER      PIC X.
+       02 RAuditAction PIC X(6).
+       02 FILLER      PIC X(88).
+
+WORKING-STORAGE SECTION.
+01 WSEOF PIC X VALUE 'N'.
+01 AuditFileStatus PIC XX.
+01 TotalRecords PIC 9(5) VALUE 0.
+01 ActiveCount PIC 9(5) VALUE 0.
+01 InactiveCount PIC 9(5) VALUE 0.
+01 AddCount PIC 9(5) VALUE 0.
+01 DeleteCount PIC 9(5) VALUE 0.
+01 UpdateCount PIC 9(5) VALUE 0.
+*> Records purgecust.cob has physically removed since they were
+*> added - these never disappear from AddCount, so they have to be
+*> added back in when checking AddCount against what's still on file.
+01 PurgeCount PIC 9(5) VALUE 0.
+01 ExpectedOnFile PIC 9(5) VALUE 0.
+
+PROCEDURE DIVISION.
+MainPara.
+       CALL 'SESSLOG' USING "START", "reconcst", SPACES.
+       PERFORM CountMasterRecords.
+       PERFORM CountAuditEntries.
+       DISPLAY " ".
+       DISPLAY "END-OF-DAY CUSTOMER RECONCILIATION".
+       DISPLAY "Records on file    : " TotalRecords
+           " (active " ActiveCount ", inactive " InactiveCount ")".
+       DISPLAY "Audit trail ADD    : " AddCount.
+       DISPLAY "Audit trail DELETE : " DeleteCount.
+       DISPLAY "Audit trail UPDATE : " UpdateCount.
+       DISPLAY "Audit trail PURGE  : " PurgeCount.
+       COMPUTE ExpectedOnFile = AddCount - PurgeCount.
+       IF ExpectedOnFile = TotalRecords
+           DISPLAY "Record count reconciles with ADD/PURGE entries"
+       ELSE
+           DISPLAY "MISMATCH: expected " ExpectedOnFile
+               " records on file from ADD/PURGE entries, found "
+               TotalRecords
+       END-IF.
+       COMPUTE ExpectedOnFile = DeleteCount - PurgeCount.
+       IF ExpectedOnFile = InactiveCount
+           DISPLAY "Inactive count reconciles with DELETE/PURGE entries"
+       ELSE
+           DISPLAY "MISMATCH: expected " ExpectedOnFile
+               " inactive records from DELETE/PURGE entries, found "
+               InactiveCount
+       END-IF.
+       CALL 'SESSLOG' USING "END  ", "reconcst", SPACES.
+      *> GOBACK returns control to mastermenu when this program is
+      *> CALLed from there, and behaves exactly like STOP RUN when
+      *> run standalone.
+       GOBACK.
+
+CountMasterRecords.
+       OPEN INPUT CustomerMaster.
+       MOVE LOW-VALUES TO MIDNum.
+       START CustomerMaster KEY IS NOT LESS THAN MIDNum
+           INVALID KEY MOVE 'Y' TO WSEOF
+       END-START.
+       PERFORM UNTIL WSEOF = 'Y'
+           READ CustomerMaster NEXT RECORD
+               AT END MOVE 'Y' TO WSEOF
+           END-READ
+           IF WSEOF = 'N'
+               ADD 1 TO TotalRecords
+               IF MCustInactive
+                   ADD 1 TO InactiveCount
+               ELSE
+                   ADD 1 TO ActiveCount
+               END-IF
+           END-IF
+       END-PERFORM.
+       CLOSE CustomerMaster.
+       MOVE 'N' TO WSEOF.
+
+CountAuditEntries.
+       OPEN INPUT AuditFile.
+       IF AuditFileStatus = "35"
+           DISPLAY "No audit trail found - ADD/DELETE/PURGE counts are 0"
+       ELSE
+           PERFORM UNTIL WSEOF = 'Y'
+               READ AuditFile
+                   AT END MOVE 'Y' TO WSEOF
+                   NOT AT END PERFORM TallyAuditLine
+               END-READ
+           END-PERFORM
+           CLOSE AuditFile
+       END-IF.
+
+TallyAuditLine.
+       EVALUATE RAuditAction
+           WHEN "ADD   " ADD 1 TO AddCount
+           WHEN "DELETE" ADD 1 TO DeleteCount
+           WHEN "UPDATE" ADD 1 TO UpdateCount
+           WHEN "PURGE " ADD 1 TO PurgeCount
+           WHEN OTHER CONTINUE
+       END-EVALUATE.
